@@ -0,0 +1,277 @@
+000100***************************************************************
+000200*                                                             *
+000300*    PROGRAM:     MYPROG                                     *
+000400*    AUTHOR:      F. ROSSI - APPLICATIONS DEVELOPMENT         *
+000500*    INSTALLATION: KOOPA TREE LISTENER                       *
+000600*    DATE-WRITTEN: 2024-01-05                                *
+000700*    DATE-COMPILED:                                          *
+000800*                                                             *
+000900*    PURPOSE:     LISTENER PROGRAM.  RECEIVES TEST1/TEST2/    *
+001000*                 TEST3 FROM THE CALLING PROGRAM AND RETURNS  *
+001100*                 THE RESULT VALUES X, Y AND Z.  EVERY CALL   *
+001200*                 IS APPENDED TO THE AUDIT/TRANSACTION LOG    *
+001300*                 (DD AUDTFILE) SO A RUN CAN BE PROVEN AFTER  *
+001400*                 THE FACT.  X AND Y ARE LOADED FROM THE      *
+001500*                 CONTROL FILE (DD CTLFILE) SO OPERATIONS     *
+001600*                 CAN CHANGE THEM WITHOUT A RECOMPILE.        *
+001700*                                                             *
+001800*    MODIFICATION HISTORY                                     *
+001900*    DATE       BY    DESCRIPTION                             *
+002000*    ---------  ----  -------------------------------------   *
+002100*    2026-08-09 FR    CONVERTED LINKAGE FIELDS TO THE MYPARMS  *
+002200*                     COPYBOOK SO CALLERS SHARE ONE LAYOUT.    *
+002300*    2026-08-09 FR    ADDED AUDIT LOG FILE - ONE RECORD IS     *
+002400*                     WRITTEN TO AUDTFILE FOR EVERY CALL.      *
+002500*    2026-08-09 FR    ADDED INPUT VALIDATION - TEST1/TEST2/    *
+002600*                     TEST3 ARE REJECTED WHEN BLANK OR         *
+002700*                     LOW-VALUES BEFORE THE LISTENER LOGIC     *
+002800*                     RUNS.                                    *
+002900*    2026-08-09 FR    X AND Y ARE NOW LOADED FROM CTLFILE ON   *
+003000*                     THE FIRST CALL INSTEAD OF BEING          *
+003100*                     COMPILED-IN LITERALS.                    *
+003150*    2026-08-09 FR    ADDED THE DOWNSTREAM EXTRACT FILE -       *
+003160*                     ACCEPTED CALLS WRITE THEIR KEY AND Z      *
+003170*                     VALUE TO EXTFILE.                         *
+003180*    2026-08-09 FR    EXTRACT RECORDS NOW CARRY EX-RUN-DATE SO   *
+003182*                     A RECONCILE RUN CAN SELECT ONE DAY'S       *
+003184*                     RECORDS OUT OF EXTFILE.  ALSO ADDED THE    *
+003186*                     SAME FILE-STATUS CHECKS AROUND THE AUDIT   *
+003188*                     AND EXTRACT FILE OPENS/WRITES THAT         *
+003190*                     1000-LOAD-CONTROL-VALUES ALREADY USES FOR  *
+003192*                     CTLFILE.                                   *
+003200*                                                             *
+003300***************************************************************
+003400 IDENTIFICATION DIVISION.
+003500 PROGRAM-ID.                MYPROG.
+003600 AUTHOR.                    F. ROSSI.
+003700 INSTALLATION.              KOOPA TREE LISTENER.
+003800 DATE-WRITTEN.              2024-01-05.
+003900 DATE-COMPILED.
+004000
+004100 ENVIRONMENT DIVISION.
+004200 CONFIGURATION SECTION.
+004300 SOURCE-COMPUTER.           IBM-370.
+004400 OBJECT-COMPUTER.           IBM-370.
+004500 INPUT-OUTPUT SECTION.
+004600 FILE-CONTROL.
+004700     SELECT AUDIT-FILE      ASSIGN TO AUDTFILE
+004800                            ORGANIZATION IS SEQUENTIAL
+004900                            FILE STATUS IS WS-AUDIT-FILE-STATUS.
+005000
+005100     SELECT CONTROL-FILE    ASSIGN TO CTLFILE
+005200                            ORGANIZATION IS SEQUENTIAL
+005300                            FILE STATUS IS WS-CONTROL-FILE-STATUS.
+005350
+005360     SELECT EXTRACT-FILE    ASSIGN TO EXTFILE
+005370                            ORGANIZATION IS SEQUENTIAL
+005380                            FILE STATUS IS WS-EXTRACT-FILE-STATUS.
+005400
+005500 DATA DIVISION.
+005600 FILE SECTION.
+005700 FD  AUDIT-FILE
+005800     RECORDING MODE IS F
+005900     LABEL RECORDS ARE STANDARD.
+006000     COPY MAUDREC.
+006100
+006200 FD  CONTROL-FILE
+006300     RECORDING MODE IS F
+006400     LABEL RECORDS ARE STANDARD.
+006500     COPY MCTLREC.
+006550
+006560 FD  EXTRACT-FILE
+006570     RECORDING MODE IS F
+006580     LABEL RECORDS ARE STANDARD.
+006590     COPY MEXTREC.
+006600
+006700 WORKING-STORAGE SECTION.
+006800*    RESULT WORK AREAS.  THE VALUE CLAUSES BELOW ARE ONLY THE
+006900*    DEFAULTS USED WHEN THE CONTROL FILE CANNOT BE READ; THE
+007000*    NORMAL SOURCE OF X AND Y IS CTLFILE - SEE
+007100*    1000-LOAD-CONTROL-VALUES.
+007200 01  X                      PIC X(01)   VALUE "A".
+007300 01  Y                      PIC X(01)   VALUE "B".
+007400 01  Z                      PIC X(01).
+007500
+007600*    AUDIT FILE CONTROLS.  THE OPEN SWITCH PERSISTS ACROSS
+007700*    CALLS TO MYPROG WITHIN THE SAME RUN UNIT SO THE FILE IS
+007800*    OPENED ONCE AND CLOSED WHEN THE RUN UNIT ENDS, RATHER
+007900*    THAN ONCE PER CALL.
+008000 01  WS-AUDIT-SWITCHES.
+008100     05  WS-AUDIT-OPEN-SW    PIC X(01)   VALUE "N".
+008200         88  AUDIT-FILE-OPEN         VALUE "Y".
+008300         88  AUDIT-FILE-NOT-OPEN     VALUE "N".
+008400 01  WS-AUDIT-FILE-STATUS    PIC X(02)   VALUE SPACES.
+008500     88  AUDIT-FILE-STATUS-OK        VALUE "00".
+008550
+008560*    EXTRACT FILE CONTROLS.  SAME OPEN-ONCE PATTERN AS THE
+008570*    AUDIT FILE.
+008580 01  WS-EXTRACT-SWITCHES.
+008590     05  WS-EXTRACT-OPEN-SW  PIC X(01)   VALUE "N".
+008591         88  EXTRACT-FILE-OPEN       VALUE "Y".
+008592         88  EXTRACT-FILE-NOT-OPEN   VALUE "N".
+008593 01  WS-EXTRACT-FILE-STATUS  PIC X(02)   VALUE SPACES.
+008594     88  EXTRACT-FILE-STATUS-OK      VALUE "00".
+008600
+008700*    CONTROL FILE SWITCHES.  THE CONTROL FILE IS READ ONCE,
+008800*    ON THE FIRST CALL TO MYPROG IN THE RUN UNIT, NOT ON
+008900*    EVERY CALL.
+009000 01  WS-CONTROL-SWITCHES.
+009100     05  WS-CONTROL-LOADED-SW    PIC X(01)   VALUE "N".
+009200         88  CONTROL-VALUES-LOADED       VALUE "Y".
+009300         88  CONTROL-VALUES-NOT-LOADED   VALUE "N".
+009400 01  WS-CONTROL-FILE-STATUS  PIC X(02)   VALUE SPACES.
+009500     88  CONTROL-FILE-STATUS-OK      VALUE "00".
+009600
+009700*    CURRENT DATE/TIME FOR AUDIT RECORD STAMPING
+009800 01  WS-CURRENT-DATE         PIC 9(08).
+009900 01  WS-CURRENT-TIME         PIC 9(08).
+010000
+010100 LINKAGE SECTION.
+010200     COPY MYPARMS.
+010300
+010400***************************************************************
+010500*    MAINLINE                                                 *
+010600***************************************************************
+010700 PROCEDURE DIVISION USING MYPARMS-AREA.
+010800
+010900 0000-MAINLINE.
+011000     IF CONTROL-VALUES-NOT-LOADED
+011100         PERFORM 1000-LOAD-CONTROL-VALUES
+011200             THRU 1000-LOAD-CONTROL-VALUES-EXIT
+011300     END-IF
+011400     SET MP-RC-OK TO TRUE
+011500     MOVE SPACES TO MP-RESULT-X MP-RESULT-Y MP-RESULT-Z
+011600     PERFORM 2000-VALIDATE-INPUT
+011700         THRU 2000-VALIDATE-INPUT-EXIT
+011800     IF MP-RC-OK
+011900         PERFORM 3000-PROCESS-REQUEST
+012000             THRU 3000-PROCESS-REQUEST-EXIT
+012100     END-IF
+012200     PERFORM 4000-WRITE-AUDIT-RECORD
+012300         THRU 4000-WRITE-AUDIT-RECORD-EXIT
+012350     IF MP-RC-OK
+012360         PERFORM 5000-WRITE-EXTRACT-RECORD
+012370             THRU 5000-WRITE-EXTRACT-RECORD-EXIT
+012380     END-IF
+012400     GOBACK
+012500     .
+012600
+012700***************************************************************
+012800*    1000-LOAD-CONTROL-VALUES - READ THE ONE CONTROL RECORD   *
+012900*    ON CTLFILE AND USE IT TO SET X AND Y FOR THE REST OF     *
+013000*    THE RUN UNIT.  IF THE FILE CANNOT BE OPENED OR IS        *
+013100*    EMPTY, THE COMPILED-IN DEFAULTS ARE LEFT IN PLACE.       *
+013200***************************************************************
+013300 1000-LOAD-CONTROL-VALUES.
+013400     SET CONTROL-VALUES-LOADED TO TRUE
+013500     OPEN INPUT CONTROL-FILE
+013600     IF CONTROL-FILE-STATUS-OK
+013700         READ CONTROL-FILE
+013800             NOT AT END
+013900                 MOVE CT-VALUE-X TO X
+014000                 MOVE CT-VALUE-Y TO Y
+014100         END-READ
+014200         CLOSE CONTROL-FILE
+014300     END-IF
+014400     .
+014500 1000-LOAD-CONTROL-VALUES-EXIT.
+014600     EXIT.
+014700
+014800***************************************************************
+014900*    2000-VALIDATE-INPUT - REJECT THE CALL WHEN TEST1,        *
+015000*    TEST2 OR TEST3 IS BLANK OR LOW-VALUES.  MP-RETURN-CODE   *
+015100*    IS LEFT AT MP-RC-INVALID-INPUT WHEN VALIDATION FAILS SO  *
+015200*    THE CALLER AND THE AUDIT TRAIL CAN BOTH SEE THE REJECT.  *
+015300***************************************************************
+015400 2000-VALIDATE-INPUT.
+015500     IF MP-TEST1 = SPACES OR LOW-VALUES
+015600         SET MP-RC-INVALID-INPUT TO TRUE
+015700     END-IF
+015800     IF MP-TEST2 = SPACES OR LOW-VALUES
+015900         SET MP-RC-INVALID-INPUT TO TRUE
+016000     END-IF
+016100     IF MP-TEST3 = SPACES OR LOW-VALUES
+016200         SET MP-RC-INVALID-INPUT TO TRUE
+016300     END-IF
+016400     .
+016500 2000-VALIDATE-INPUT-EXIT.
+016600     EXIT.
+016700
+016800***************************************************************
+016900*    3000-PROCESS-REQUEST - APPLY THE LISTENER LOGIC AND      *
+017000*    RETURN THE RESULT FIELDS TO THE CALLER.                  *
+017100***************************************************************
+017200 3000-PROCESS-REQUEST.
+017300     MOVE X TO Z
+017400     MOVE X TO MP-RESULT-X
+017500     MOVE Y TO MP-RESULT-Y
+017600     MOVE Z TO MP-RESULT-Z
+017700     .
+017800 3000-PROCESS-REQUEST-EXIT.
+017900     EXIT.
+018000
+018100***************************************************************
+018200*    4000-WRITE-AUDIT-RECORD - APPEND ONE RECORD TO THE       *
+018300*    AUDIT/TRANSACTION LOG FOR THIS CALL, INCLUDING REJECTED  *
+018400*    CALLS.                                                   *
+018500***************************************************************
+018600 4000-WRITE-AUDIT-RECORD.
+018650     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+018660     ACCEPT WS-CURRENT-TIME FROM TIME
+018700     IF AUDIT-FILE-NOT-OPEN
+018800         OPEN EXTEND AUDIT-FILE
+018810         IF NOT AUDIT-FILE-STATUS-OK
+018820             DISPLAY "MYPROG - UNABLE TO OPEN AUDTFILE, "
+018830                 "STATUS = " WS-AUDIT-FILE-STATUS
+018840             GO TO 4000-WRITE-AUDIT-RECORD-EXIT
+018850         END-IF
+018900         SET AUDIT-FILE-OPEN TO TRUE
+019000     END-IF
+019300     MOVE WS-CURRENT-DATE       TO AU-RUN-DATE
+019400     MOVE WS-CURRENT-TIME       TO AU-RUN-TIME
+019500     MOVE MP-TEST1              TO AU-TEST1
+019600     MOVE MP-TEST2              TO AU-TEST2
+019700     MOVE MP-TEST3              TO AU-TEST3
+019800     MOVE MP-RESULT-X           TO AU-RESULT-X
+019900     MOVE MP-RESULT-Y           TO AU-RESULT-Y
+020000     MOVE MP-RESULT-Z           TO AU-RESULT-Z
+020100     MOVE MP-RETURN-CODE        TO AU-RETURN-CODE
+020200     WRITE AUDIT-RECORD
+020210     IF NOT AUDIT-FILE-STATUS-OK
+020220         DISPLAY "MYPROG - UNABLE TO WRITE AUDTFILE, STATUS = "
+020230             WS-AUDIT-FILE-STATUS
+020240     END-IF
+020300     .
+020400 4000-WRITE-AUDIT-RECORD-EXIT.
+020500     EXIT.
+020600
+020610***************************************************************
+020620*    5000-WRITE-EXTRACT-RECORD - APPEND THE TEST1/TEST2/TEST3 *
+020630*    KEY AND THE RESULTING Z VALUE TO THE DOWNSTREAM EXTRACT   *
+020640*    FILE FOR ACCEPTED CALLS.                                  *
+020650***************************************************************
+020660 5000-WRITE-EXTRACT-RECORD.
+020670     IF EXTRACT-FILE-NOT-OPEN
+020680         OPEN EXTEND EXTRACT-FILE
+020682         IF NOT EXTRACT-FILE-STATUS-OK
+020684             DISPLAY "MYPROG - UNABLE TO OPEN EXTFILE, "
+020686                 "STATUS = " WS-EXTRACT-FILE-STATUS
+020688             GO TO 5000-WRITE-EXTRACT-RECORD-EXIT
+020689         END-IF
+020690         SET EXTRACT-FILE-OPEN TO TRUE
+020700     END-IF
+020710     MOVE MP-TEST1              TO EX-TEST1
+020720     MOVE MP-TEST2              TO EX-TEST2
+020730     MOVE MP-TEST3              TO EX-TEST3
+020740     MOVE MP-RESULT-Z           TO EX-RESULT-Z
+020745     MOVE WS-CURRENT-DATE       TO EX-RUN-DATE
+020750     WRITE EXTRACT-RECORD
+020752     IF NOT EXTRACT-FILE-STATUS-OK
+020754         DISPLAY "MYPROG - UNABLE TO WRITE EXTFILE, STATUS = "
+020756             WS-EXTRACT-FILE-STATUS
+020758     END-IF
+020760     .
+020770 5000-WRITE-EXTRACT-RECORD-EXIT.
+020780     EXIT.
+020790
+020800 END PROGRAM MYPROG.
