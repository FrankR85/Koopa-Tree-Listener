@@ -0,0 +1,290 @@
+000100***************************************************************
+000200*                                                             *
+000300*    PROGRAM:     MYMAINT                                     *
+000400*    AUTHOR:      F. ROSSI - APPLICATIONS DEVELOPMENT         *
+000500*    INSTALLATION: KOOPA TREE LISTENER                       *
+000600*    DATE-WRITTEN: 2026-08-09                                *
+000700*    DATE-COMPILED:                                          *
+000800*                                                             *
+000900*    PURPOSE:     ONLINE MAINTENANCE TRANSACTION FOR THE       *
+001000*                 MYPROG CONTROL VALUES (X AND Y).  PRIOR TO   *
+001100*                 THIS PROGRAM THE ONLY WAY TO CHANGE THOSE    *
+001200*                 VALUES WAS A BLIND EDIT OF THE CTLFILE FLAT  *
+001300*                 FILE WITH NO RECORD OF WHO MADE THE CHANGE.  *
+001400*                 THIS TRANSACTION PRESENTS MAP MYMAINT1 (OF   *
+001500*                 MAPSET MYMAINTM), LETS THE OPERATOR VIEW AND *
+001600*                 UPDATE X AND Y, AND STAMPS THE RECORD WITH   *
+001700*                 THE SIGNED-ON USERID AND THE DATE AND TIME   *
+001800*                 OF THE CHANGE.  RUNS PSEUDO-CONVERSATIONALLY *
+001900*                 AGAINST THE VSAM COPY OF THE CONTROL FILE    *
+002000*                 (FCT FILE MCTLFIL) THAT THE ONLINE REGION    *
+002100*                 KEEPS IN STEP WITH THE BATCH CTLFILE USED BY *
+002200*                 MYPROG - SEE THE MODIFICATION HISTORY NOTE   *
+002300*                 BELOW ON HOW THE TWO ARE RECONCILED.         *
+002400*                                                             *
+002500*    MODIFICATION HISTORY                                     *
+002600*    DATE       BY    DESCRIPTION                             *
+002700*    ---------  ----  -------------------------------------   *
+002800*    2026-08-09 FR    ORIGINAL PROGRAM.  MCTLREC WAS EXTENDED  *
+002900*                     WITH CT-LAST-CHANGED-BY/DATE/TIME SO     *
+003000*                     THIS SCREEN HAS SOMEWHERE TO RECORD THE  *
+003100*                     CHANGE-AUDIT INFORMATION; MYPROG ITSELF  *
+003200*                     ONLY EVER READS CT-VALUE-X/CT-VALUE-Y SO *
+003300*                     IT IS UNAFFECTED BY THE LONGER RECORD.   *
+003400*                     THE BATCH CTLFILE STAYS A PLAIN QSAM     *
+003500*                     FILE READ ONCE PER RUN BY MYDRIVER; THE  *
+003600*                     ONLINE REGION MAINTAINS ITS OWN VSAM     *
+003700*                     KSDS COPY (MCTLFIL) SO THIS TRANSACTION  *
+003800*                     CAN DO KEYED RANDOM REWRITE, AND AN      *
+003900*                     OVERNIGHT EXTRACT (OUTSIDE THE SCOPE OF  *
+004000*                     THIS PROGRAM) REFRESHES CTLFILE FROM IT  *
+004100*                     BEFORE THE NEXT BATCH WINDOW.            *
+004110*    2026-08-09 FR    2000-PROCESS-INPUT NOW CHECKS THE RESP    *
+004120*                     CODE FROM RECEIVE MAP THE SAME WAY        *
+004130*                     3000-VALIDATE-AND-SAVE AND 5000-READ-     *
+004140*                     CONTROL-RECORD ALREADY CHECK THEIRS - A    *
+004150*                     MAPFAIL LEFT MYMAINT1I UNCHANGED AND THE   *
+004160*                     PROGRAM WOULD HAVE ACTED ON WHATEVER WAS   *
+004170*                     THERE FROM THE PRIOR RECEIVE.              *
+004180*    2026-08-09 FR    REPLACED EXEC CICS ASSIGN CURRENT DATE/    *
+004181*                     TIME, WHICH CICS DOES NOT SUPPORT, WITH    *
+004182*                     ASKTIME/FORMATTIME.  ALSO SAVED THE        *
+004183*                     CONTROL RECORD'S VALUES BEFORE APPLYING    *
+004184*                     THE OPERATOR'S CHANGES SO A FAILED         *
+004185*                     REWRITE REDISPLAYS WHAT IS ACTUALLY ON     *
+004186*                     THE FILE INSTEAD OF THE UNSAVED INPUT.     *
+004200*                                                             *
+004300***************************************************************
+004400 IDENTIFICATION DIVISION.
+004500 PROGRAM-ID.                MYMAINT.
+004600 AUTHOR.                    F. ROSSI.
+004700 INSTALLATION.              KOOPA TREE LISTENER.
+004800 DATE-WRITTEN.              2026-08-09.
+004900 DATE-COMPILED.
+005000
+005100 ENVIRONMENT DIVISION.
+005200 CONFIGURATION SECTION.
+005300 SOURCE-COMPUTER.           IBM-370.
+005400 OBJECT-COMPUTER.           IBM-370.
+005500
+005600 DATA DIVISION.
+005700 WORKING-STORAGE SECTION.
+005800*
+005900***************************************************************
+006000*    CICS MAPSET/MAP NAMES AND THE TRANSID USED TO CONTINUE   *
+006100*    THIS TRANSACTION PSEUDO-CONVERSATIONALLY.                *
+006200***************************************************************
+006300 01  MM-CONSTANTS.
+006400     05  MM-MAPSET               PIC X(08) VALUE 'MYMAINTM'.
+006500     05  MM-MAPNAME              PIC X(08) VALUE 'MYMAINT1'.
+006600     05  MM-TRANSID              PIC X(04) VALUE 'MMNT'.
+006700     05  MM-FILENAME             PIC X(08) VALUE 'MCTLFIL'.
+006800     05  MM-CONTROL-KEY          PIC X(08) VALUE 'CTLKEY01'.
+006900*
+007000***************************************************************
+007100*    COMMAREA PASSED FORWARD ACROSS THE PSEUDO-CONVERSATIONAL *
+007200*    RETURN SO THE NEXT TRANSACTION KNOWS THE SCREEN IS UP.   *
+007300***************************************************************
+007400 01  MM-COMMAREA.
+007500     05  MM-CA-MAP-IS-UP         PIC X(01) VALUE 'N'.
+007600         88  MM-CA-MAP-UP        VALUE 'Y'.
+007700*
+007800 01  MM-SWITCHES.
+007900     05  MM-RESP-SW              PIC X(01) VALUE 'Y'.
+008000         88  MM-RESP-NORMAL      VALUE 'Y'.
+008100*
+008200 01  MM-CURRENT-DATE             PIC 9(08).
+008210 01  MM-CURRENT-TIME             PIC 9(06).
+008220 01  MM-ABSTIME                  PIC S9(15) COMP-3.
+008300 01  MM-USERID                   PIC X(08).
+008400 01  MM-RESP-CODE                PIC S9(08) COMP.
+008410*
+008420*    HOLDS THE CONTROL RECORD'S VALUES AS THEY WERE ON THE FILE
+008430*    BEFORE THE OPERATOR'S INPUT IS APPLIED, SO A FAILED
+008440*    REWRITE CAN REDISPLAY WHAT IS ACTUALLY SAVED INSTEAD OF
+008450*    THE REJECTED INPUT.
+008460 01  MM-SAVED-VALUES.
+008470     05  MM-SAVE-VALUE-X         PIC X(01).
+008480     05  MM-SAVE-VALUE-Y         PIC X(01).
+008490     05  MM-SAVE-CHANGED-BY      PIC X(08).
+008495     05  MM-SAVE-CHANGED-DATE    PIC 9(08).
+008498     05  MM-SAVE-CHANGED-TIME    PIC 9(08).
+008600*
+009000     COPY MCTLREC.
+009100*
+009200     COPY MYMAINTM.
+009300*
+009400 LINKAGE SECTION.
+009500 01  DFHCOMMAREA                 PIC X(01).
+009600
+009700***************************************************************
+009800*    PROCEDURE DIVISION                                      *
+009900*    THE FIRST TIME THIS TRANSACTION IS ENTERED (NO COMMAREA) *
+010000*    THE CONTROL RECORD IS READ AND THE SCREEN IS SENT.  THE  *
+010100*    SECOND TIME (COMMAREA PRESENT, MAP ALREADY UP) THE INPUT *
+010200*    IS RECEIVED, VALIDATED, AND REWRITTEN.                   *
+010300***************************************************************
+010400 PROCEDURE DIVISION.
+010500*
+010600 0000-MAINLINE.
+010700     IF EIBCALEN = 0
+010800         PERFORM 1000-INITIAL-DISPLAY THRU 1000-EXIT
+010900     ELSE
+011000         MOVE DFHCOMMAREA        TO MM-COMMAREA
+011100         PERFORM 2000-PROCESS-INPUT THRU 2000-EXIT
+011200     END-IF.
+011300     GO TO 9999-EXIT.
+011400*
+011500***************************************************************
+011600*    1000-INITIAL-DISPLAY - FIRST ENTRY.  READ THE CONTROL    *
+011700*    RECORD AND SEND THE MAP WITH THE CURRENT VALUES.         *
+011800***************************************************************
+011900 1000-INITIAL-DISPLAY.
+012000     PERFORM 5000-READ-CONTROL-RECORD THRU 5000-EXIT.
+012100     MOVE SPACES                TO MYMAINT1O.
+012200     MOVE CT-VALUE-X             TO MXVALXO.
+012300     MOVE CT-VALUE-Y             TO MXVALYO.
+012400     MOVE CT-LAST-CHANGED-BY     TO MXCHGBYO.
+012500     MOVE CT-LAST-CHANGED-DATE   TO MXCHGDTO.
+012600     MOVE CT-LAST-CHANGED-TIME   TO MXCHGTMO.
+012700     MOVE SPACES                 TO MXMSGO.
+012800     EXEC CICS SEND MAP(MM-MAPNAME)
+012900                    MAPSET(MM-MAPSET)
+013000                    FROM(MYMAINT1O)
+013100                    ERASE
+013200     END-EXEC.
+013300     SET MM-CA-MAP-UP            TO TRUE.
+013400     EXEC CICS RETURN TRANSID(MM-TRANSID)
+013500                    COMMAREA(MM-COMMAREA)
+013600     END-EXEC.
+013700 1000-EXIT.
+013800     EXIT.
+013900*
+014000***************************************************************
+014100*    2000-PROCESS-INPUT - CONTINUATION ENTRY.  RECEIVE THE    *
+014200*    OPERATOR'S INPUT AND ACT ON THE AID KEY PRESSED.         *
+014300***************************************************************
+014400 2000-PROCESS-INPUT.
+014500     EXEC CICS RECEIVE MAP(MM-MAPNAME)
+014600                    MAPSET(MM-MAPSET)
+014700                    INTO(MYMAINT1I)
+014800                    RESP(MM-RESP-CODE)
+014900     END-EXEC.
+014910     IF MM-RESP-CODE NOT = DFHRESP(NORMAL)
+014920         MOVE 'UNABLE TO READ SCREEN - ENTER=SAVE  PF3=EXIT'
+014930                             TO MXMSGO
+014940         PERFORM 4000-REDISPLAY THRU 4000-EXIT
+014950         GO TO 2000-EXIT
+014960     END-IF.
+015000     EVALUATE EIBAID
+015100         WHEN DFHPF3
+015200             EXEC CICS RETURN
+015300             END-EXEC
+015400         WHEN DFHENTER
+015500             PERFORM 3000-VALIDATE-AND-SAVE THRU 3000-EXIT
+015600         WHEN OTHER
+015700             MOVE 'INVALID KEY - ENTER=SAVE  PF3=EXIT'
+015800                                 TO MXMSGO
+015900             PERFORM 4000-REDISPLAY THRU 4000-EXIT
+016000     END-EVALUATE.
+016100 2000-EXIT.
+016200     EXIT.
+016300*
+016400***************************************************************
+016500*    3000-VALIDATE-AND-SAVE - VALIDATE THE OPERATOR'S ENTRIES *
+016600*    AND, IF THEY ARE ACCEPTABLE, REWRITE THE CONTROL RECORD  *
+016700*    STAMPED WITH THE SIGNED-ON USERID AND CURRENT DATE/TIME. *
+016800***************************************************************
+016900 3000-VALIDATE-AND-SAVE.
+017000     SET MM-RESP-NORMAL          TO TRUE.
+017100     IF MXVALXI = SPACES OR LOW-VALUES
+017200         MOVE 'VALUE X MAY NOT BE BLANK' TO MXMSGO
+017300         MOVE 'N'                TO MM-RESP-SW
+017400     END-IF.
+017500     IF MXVALYI = SPACES OR LOW-VALUES
+017600         MOVE 'VALUE Y MAY NOT BE BLANK' TO MXMSGO
+017700         MOVE 'N'                TO MM-RESP-SW
+017800     END-IF.
+017900     IF NOT MM-RESP-NORMAL
+018000         PERFORM 4000-REDISPLAY THRU 4000-EXIT
+018100         GO TO 3000-EXIT
+018200     END-IF.
+018300     PERFORM 5000-READ-CONTROL-RECORD THRU 5000-EXIT.
+018310     MOVE CT-VALUE-X             TO MM-SAVE-VALUE-X.
+018320     MOVE CT-VALUE-Y             TO MM-SAVE-VALUE-Y.
+018330     MOVE CT-LAST-CHANGED-BY     TO MM-SAVE-CHANGED-BY.
+018340     MOVE CT-LAST-CHANGED-DATE   TO MM-SAVE-CHANGED-DATE.
+018350     MOVE CT-LAST-CHANGED-TIME   TO MM-SAVE-CHANGED-TIME.
+018400     EXEC CICS ASSIGN USERID(MM-USERID)
+018410     END-EXEC.
+018700     MOVE MXVALXI                TO CT-VALUE-X.
+018800     MOVE MXVALYI                TO CT-VALUE-Y.
+018900     MOVE MM-USERID              TO CT-LAST-CHANGED-BY.
+019000     EXEC CICS ASKTIME ABSTIME(MM-ABSTIME)
+019010     END-EXEC.
+019020     EXEC CICS FORMATTIME ABSTIME(MM-ABSTIME)
+019030                    YYYYMMDD(CT-LAST-CHANGED-DATE)
+019040                    TIME(MM-CURRENT-TIME)
+019050     END-EXEC.
+019060     MOVE MM-CURRENT-TIME        TO CT-LAST-CHANGED-TIME.
+019300     EXEC CICS REWRITE FILE(MM-FILENAME)
+019400                    FROM(CONTROL-RECORD)
+019500                    RESP(MM-RESP-CODE)
+019600     END-EXEC.
+019700     IF MM-RESP-CODE = DFHRESP(NORMAL)
+019800         MOVE 'CONTROL VALUES UPDATED' TO MXMSGO
+019900     ELSE
+020000         MOVE 'UPDATE FAILED - SEE SYSTEM CONSOLE' TO MXMSGO
+020010         MOVE MM-SAVE-VALUE-X    TO CT-VALUE-X
+020020         MOVE MM-SAVE-VALUE-Y    TO CT-VALUE-Y
+020030         MOVE MM-SAVE-CHANGED-BY TO CT-LAST-CHANGED-BY
+020040         MOVE MM-SAVE-CHANGED-DATE TO CT-LAST-CHANGED-DATE
+020050         MOVE MM-SAVE-CHANGED-TIME TO CT-LAST-CHANGED-TIME
+020100     END-IF.
+020200     MOVE CT-VALUE-X             TO MXVALXO.
+020300     MOVE CT-VALUE-Y             TO MXVALYO.
+020400     MOVE CT-LAST-CHANGED-BY     TO MXCHGBYO.
+020500     MOVE CT-LAST-CHANGED-DATE   TO MXCHGDTO.
+020600     MOVE CT-LAST-CHANGED-TIME   TO MXCHGTMO.
+020700     PERFORM 4000-REDISPLAY THRU 4000-EXIT.
+020800 3000-EXIT.
+020900     EXIT.
+021000*
+021100***************************************************************
+021200*    4000-REDISPLAY - RE-SEND THE MAP AND STAY ON THE SAME    *
+021300*    TRANSID FOR THE NEXT PSEUDO-CONVERSATIONAL ENTRY.        *
+021400***************************************************************
+021500 4000-REDISPLAY.
+021600     EXEC CICS SEND MAP(MM-MAPNAME)
+021700                    MAPSET(MM-MAPSET)
+021800                    FROM(MYMAINT1O)
+021900                    DATAONLY
+022000     END-EXEC.
+022100     EXEC CICS RETURN TRANSID(MM-TRANSID)
+022200                    COMMAREA(MM-COMMAREA)
+022300     END-EXEC.
+022400 4000-EXIT.
+022500     EXIT.
+022600*
+022700***************************************************************
+022800*    5000-READ-CONTROL-RECORD - KEYED READ OF THE ONLINE      *
+022900*    CONTROL FILE, UPDATE-INTENT SO IT CAN BE REWRITTEN LATER *
+023000*    IN THE SAME UNIT OF WORK.                                *
+023100***************************************************************
+023200 5000-READ-CONTROL-RECORD.
+023300     EXEC CICS READ FILE(MM-FILENAME)
+023400                    INTO(CONTROL-RECORD)
+023500                    RIDFLD(MM-CONTROL-KEY)
+023600                    UPDATE
+023700                    RESP(MM-RESP-CODE)
+023800     END-EXEC.
+023900     IF MM-RESP-CODE NOT = DFHRESP(NORMAL)
+024000         MOVE SPACES             TO CONTROL-RECORD
+024100         MOVE '?'                TO CT-VALUE-X
+024200         MOVE '?'                TO CT-VALUE-Y
+024300     END-IF.
+024400 5000-EXIT.
+024500     EXIT.
+024600*
+024700 9999-EXIT.
+024800     EXIT.
