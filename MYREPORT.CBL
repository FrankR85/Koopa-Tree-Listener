@@ -0,0 +1,539 @@
+000100***************************************************************
+000200*                                                             *
+000300*    PROGRAM:     MYREPORT                                   *
+000400*    AUTHOR:      F. ROSSI - APPLICATIONS DEVELOPMENT         *
+000500*    INSTALLATION: KOOPA TREE LISTENER                       *
+000600*    DATE-WRITTEN: 2026-08-09                                *
+000700*    DATE-COMPILED:                                          *
+000800*                                                             *
+000900*    PURPOSE:     SUMMARIZES A DAY'S WORTH OF MYPROG CALLS    *
+001000*                 OFF THE AUDIT/TRANSACTION LOG (DD AUDTFILE) *
+001100*                 - TOTAL CALLS, ACCEPTED/REJECTED COUNTS,    *
+001200*                 THE DISTRIBUTION OF TEST1/TEST2/TEST3       *
+001300*                 VALUES SEEN, AND HOW MANY TIMES Z CAME OUT  *
+001400*                 AS EACH VALUE.  OUTPUT IS DD REPTFILE.      *
+001500*                                                             *
+001600*    MODIFICATION HISTORY                                     *
+001700*    DATE       BY    DESCRIPTION                             *
+001800*    ---------  ----  -------------------------------------   *
+001900*    2026-08-09 FR    ORIGINAL PROGRAM.                       *
+001910*    2026-08-09 FR    AUDTFILE IS NEVER RESET (SEE JCL) SO IT   *
+001920*                     ACCUMULATES EVERY DAY THIS JOB HAS EVER   *
+001930*                     RUN.  ADDED AN OPTIONAL JCL PARM CARRYING *
+001940*                     THE TARGET RUN DATE, DEFAULTING TO TODAY  *
+001950*                     WHEN OMITTED, AND FILTER 2000-PROCESS-    *
+001960*                     AUDIT-RECORD ON AU-RUN-DATE SO THE REPORT *
+001970*                     COVERS ONE DAY INSTEAD OF EVERYTHING      *
+001980*                     SINCE THE FILE WAS FIRST CREATED.         *
+001981*    2026-08-09 FR    WS-TESTn-ENTRY/WS-RESULT-Z-ENTRY ARE NOW   *
+001982*                     OCCURS ... DEPENDING ON THEIR -USED        *
+001983*                     COUNTERS SO SEARCH ONLY LOOKS AT SLOTS     *
+001984*                     ALREADY FILLED IN - A SEARCH OVER THE      *
+001985*                     WHOLE OCCURS 200 COULD FALSE-MATCH AN      *
+001986*                     UNUSED SLOT (LOW-VALUES) AGAINST A         *
+001987*                     REJECTED CALL'S LOW-VALUES TEST FIELDS.    *
+001988*                     ALSO ADDED A SWITCH SO 3000-PRINT-REPORT   *
+001989*                     IS SKIPPED WHEN REPTFILE NEVER OPENED,     *
+001990*                     INSTEAD OF WRITING TO A CLOSED FILE.       *
+001991*    2026-08-09 FR    COMBINED LK-PARM-LEN/LK-PARM-TEXT INTO ONE *
+001992*                     LK-PARM-AREA GROUP WITH A SINGLE USING     *
+001993*                     OPERAND - EXEC PGM=...,PARM= PASSES ONLY   *
+001994*                     ONE ADDRESS, SO TWO SEPARATE 01-LEVEL      *
+001995*                     LINKAGE ITEMS LEFT LK-PARM-TEXT POINTING   *
+001996*                     AT AN UNPREDICTABLE ADDRESS THE MOMENT A   *
+001997*                     PARM WAS ACTUALLY CODED.                   *
+002000*                                                             *
+002100***************************************************************
+002200 IDENTIFICATION DIVISION.
+002300 PROGRAM-ID.                MYREPORT.
+002400 AUTHOR.                    F. ROSSI.
+002500 INSTALLATION.              KOOPA TREE LISTENER.
+002600 DATE-WRITTEN.              2026-08-09.
+002700 DATE-COMPILED.
+002800
+002900 ENVIRONMENT DIVISION.
+003000 CONFIGURATION SECTION.
+003100 SOURCE-COMPUTER.           IBM-370.
+003200 OBJECT-COMPUTER.           IBM-370.
+003300 INPUT-OUTPUT SECTION.
+003400 FILE-CONTROL.
+003500     SELECT AUDIT-FILE      ASSIGN TO AUDTFILE
+003600                            ORGANIZATION IS SEQUENTIAL
+003700                            FILE STATUS IS WS-AUDIT-FILE-STATUS.
+003800
+003900     SELECT REPORT-FILE     ASSIGN TO REPTFILE
+004000                            ORGANIZATION IS SEQUENTIAL
+004100                            FILE STATUS IS WS-REPORT-FILE-STATUS.
+004200
+004300 DATA DIVISION.
+004400 FILE SECTION.
+004500 FD  AUDIT-FILE
+004600     RECORDING MODE IS F
+004700     LABEL RECORDS ARE STANDARD.
+004800     COPY MAUDREC.
+004900
+005000 FD  REPORT-FILE
+005100     RECORDING MODE IS F
+005200     LABEL RECORDS ARE STANDARD.
+005300 01  REPORT-LINE                 PIC X(133).
+005400
+005500 WORKING-STORAGE SECTION.
+005600 01  WS-AUDIT-FILE-STATUS         PIC X(02)   VALUE SPACES.
+005700     88  AUDIT-FILE-OK                    VALUE "00".
+005800     88  AUDIT-FILE-AT-END                VALUE "10".
+005900 01  WS-REPORT-FILE-STATUS        PIC X(02)   VALUE SPACES.
+006000     88  REPORT-FILE-OK                   VALUE "00".
+006100
+006200 01  WS-SWITCHES.
+006300     05  WS-EOF-SW                PIC X(01)   VALUE "N".
+006400         88  END-OF-AUDIT-FILE            VALUE "Y".
+006410     05  WS-REPORT-OPEN-SW        PIC X(01)   VALUE "N".
+006420         88  REPORT-OPEN-FAILED           VALUE "Y".
+006500
+006600 01  WS-TOTAL-COUNTERS.
+006700     05  WS-TOTAL-CALLS           PIC 9(09)   COMP    VALUE ZERO.
+006800     05  WS-TOTAL-ACCEPTED        PIC 9(09)   COMP    VALUE ZERO.
+006900     05  WS-TOTAL-REJECTED        PIC 9(09)   COMP    VALUE ZERO.
+007000
+007100*    DISTINCT-VALUE TALLY TABLES FOR TEST1, TEST2, TEST3 AND Z.
+007200*    EACH TABLE IS SEARCHED LINEARLY FOR A MATCHING VALUE; A
+007300*    NEW ENTRY IS ADDED WHEN THE VALUE HAS NOT BEEN SEEN
+007400*    BEFORE.  WS-xxxx-OVERFLOW-SW IS SET WHEN THE TABLE FILLS
+007500*    UP SO THE REPORT CAN SAY COVERAGE WAS INCOMPLETE RATHER
+007600*    THAN SILENTLY DROPPING VALUES.
+007700 01  WS-TEST1-TABLE.
+007800     05  WS-TEST1-USED            PIC 9(04)   COMP    VALUE ZERO.
+007900     05  WS-TEST1-OVERFLOW-SW     PIC X(01)           VALUE "N".
+008000         88  WS-TEST1-OVERFLOW            VALUE "Y".
+008100     05  WS-TEST1-ENTRY OCCURS 1 TO 200 TIMES
+008110                        DEPENDING ON WS-TEST1-USED
+008200                        INDEXED BY WS-TEST1-IDX.
+008300         10  WS-TEST1-VALUE       PIC X(10).
+008400         10  WS-TEST1-COUNT       PIC 9(07)   COMP.
+008500
+008600 01  WS-TEST2-TABLE.
+008700     05  WS-TEST2-USED            PIC 9(04)   COMP    VALUE ZERO.
+008800     05  WS-TEST2-OVERFLOW-SW     PIC X(01)           VALUE "N".
+008900         88  WS-TEST2-OVERFLOW            VALUE "Y".
+009000     05  WS-TEST2-ENTRY OCCURS 1 TO 200 TIMES
+009010                        DEPENDING ON WS-TEST2-USED
+009100                        INDEXED BY WS-TEST2-IDX.
+009200         10  WS-TEST2-VALUE       PIC X(10).
+009300         10  WS-TEST2-COUNT       PIC 9(07)   COMP.
+009400
+009500 01  WS-TEST3-TABLE.
+009600     05  WS-TEST3-USED            PIC 9(04)   COMP    VALUE ZERO.
+009700     05  WS-TEST3-OVERFLOW-SW     PIC X(01)           VALUE "N".
+009800         88  WS-TEST3-OVERFLOW            VALUE "Y".
+009900     05  WS-TEST3-ENTRY OCCURS 1 TO 200 TIMES
+009910                        DEPENDING ON WS-TEST3-USED
+010000                        INDEXED BY WS-TEST3-IDX.
+010100         10  WS-TEST3-VALUE       PIC X(10).
+010200         10  WS-TEST3-COUNT       PIC 9(07)   COMP.
+010300
+010400 01  WS-RESULT-Z-TABLE.
+010500     05  WS-RESULT-Z-USED         PIC 9(04)   COMP    VALUE ZERO.
+010600     05  WS-RESULT-Z-OVERFLOW-SW  PIC X(01)           VALUE "N".
+010700         88  WS-RESULT-Z-OVERFLOW         VALUE "Y".
+010800     05  WS-RESULT-Z-ENTRY OCCURS 1 TO 30 TIMES
+010810                        DEPENDING ON WS-RESULT-Z-USED
+010900                        INDEXED BY WS-RESULT-Z-IDX.
+011000         10  WS-RESULT-Z-VALUE    PIC X(01).
+011100         10  WS-RESULT-Z-COUNT    PIC 9(07)   COMP.
+011200
+011300*    MISCELLANEOUS WORK FIELDS
+011400 01  WS-FOUND-SW                  PIC X(01)   VALUE "N".
+011500     88  WS-VALUE-FOUND                   VALUE "Y".
+011600 01  WS-CURRENT-DATE              PIC 9(08).
+011700 01  WS-LINE-COUNT                PIC 9(03)   COMP    VALUE ZERO.
+011800 01  WS-EDIT-COUNT                PIC ZZZ,ZZZ,ZZ9.
+011900
+011910 LINKAGE SECTION.
+011920*    OPTIONAL JCL PARM CARRYING THE TARGET RUN DATE (YYYYMMDD).
+011930*    WHEN NO PARM IS SUPPLIED, LK-PARM-LEN IS ZERO AND THE
+011940*    REPORT DEFAULTS TO TODAY.  THE LENGTH AND TEXT MUST BE ONE
+011945*    LINKAGE ITEM, NOT TWO - EXEC PGM=...,PARM= PASSES THE
+011946*    PROGRAM A SINGLE ADDRESS POINTING AT THE HALFWORD LENGTH
+011947*    IMMEDIATELY FOLLOWED BY THE TEXT, SO THERE IS ONLY ONE
+011948*    USING OPERAND TO RECEIVE IT.
+011950 01  LK-PARM-AREA.
+011955     05  LK-PARM-LEN              PIC S9(04) COMP.
+011960     05  LK-PARM-TEXT             PIC X(08).
+011970
+012000***************************************************************
+012100*    MAINLINE                                                 *
+012200***************************************************************
+012300 PROCEDURE DIVISION USING LK-PARM-AREA.
+012400
+012500 0000-MAINLINE.
+012600     PERFORM 1000-INITIALIZE
+012700         THRU 1000-INITIALIZE-EXIT
+012800     PERFORM 2000-PROCESS-AUDIT-RECORD
+012900         THRU 2000-PROCESS-AUDIT-RECORD-EXIT
+013000         UNTIL END-OF-AUDIT-FILE
+013050     IF NOT REPORT-OPEN-FAILED
+013100         PERFORM 3000-PRINT-REPORT
+013200             THRU 3000-PRINT-REPORT-EXIT
+013250     END-IF
+013300     PERFORM 9000-TERMINATE
+013400         THRU 9000-TERMINATE-EXIT
+013500     STOP RUN
+013600     .
+013700
+013800***************************************************************
+013900*    1000-INITIALIZE - OPEN THE FILES AND PRIME THE READ.     *
+014000***************************************************************
+014100 1000-INITIALIZE.
+014150     IF LK-PARM-LEN > 0
+014160         MOVE LK-PARM-TEXT TO WS-CURRENT-DATE
+014170     ELSE
+014180         ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+014190     END-IF
+014200     OPEN INPUT  AUDIT-FILE
+014300     OPEN OUTPUT REPORT-FILE
+014310     IF NOT REPORT-FILE-OK
+014320         DISPLAY "MYREPORT - UNABLE TO OPEN REPTFILE, STATUS = "
+014330             WS-REPORT-FILE-STATUS
+014340         SET END-OF-AUDIT-FILE TO TRUE
+014345         SET REPORT-OPEN-FAILED TO TRUE
+014350     END-IF
+014500     IF NOT AUDIT-FILE-OK
+014600         DISPLAY "MYREPORT - UNABLE TO OPEN AUDTFILE, STATUS = "
+014700             WS-AUDIT-FILE-STATUS
+014800         SET END-OF-AUDIT-FILE TO TRUE
+014900     ELSE
+014910         IF NOT END-OF-AUDIT-FILE
+015000             PERFORM 8000-READ-AUDIT-FILE
+015100                 THRU 8000-READ-AUDIT-FILE-EXIT
+015150         END-IF
+015200     END-IF
+015300     .
+015400 1000-INITIALIZE-EXIT.
+015500     EXIT.
+015600
+015700***************************************************************
+015800*    2000-PROCESS-AUDIT-RECORD - TALLY ONE AUDIT RECORD INTO  *
+015900*    THE RUNNING TOTALS AND THE DISTINCT-VALUE TABLES.        *
+016000***************************************************************
+016100 2000-PROCESS-AUDIT-RECORD.
+016150     IF AU-RUN-DATE = WS-CURRENT-DATE
+016200         ADD 1 TO WS-TOTAL-CALLS
+016300         IF AU-RETURN-CODE = ZERO
+016400             ADD 1 TO WS-TOTAL-ACCEPTED
+016500         ELSE
+016600             ADD 1 TO WS-TOTAL-REJECTED
+016700         END-IF
+016800         PERFORM 2100-TALLY-TEST1
+016900             THRU 2100-TALLY-TEST1-EXIT
+017000         PERFORM 2200-TALLY-TEST2
+017100             THRU 2200-TALLY-TEST2-EXIT
+017200         PERFORM 2300-TALLY-TEST3
+017300             THRU 2300-TALLY-TEST3-EXIT
+017400         PERFORM 2400-TALLY-RESULT-Z
+017500             THRU 2400-TALLY-RESULT-Z-EXIT
+017550     END-IF
+017600     PERFORM 8000-READ-AUDIT-FILE
+017700         THRU 8000-READ-AUDIT-FILE-EXIT
+017800     .
+017900 2000-PROCESS-AUDIT-RECORD-EXIT.
+018000     EXIT.
+018100
+018200***************************************************************
+018300*    2100-TALLY-TEST1 - SEARCH THE TEST1 TABLE FOR THE VALUE  *
+018400*    ON THE CURRENT AUDIT RECORD; ADD A NEW ENTRY IF IT HAS   *
+018500*    NOT BEEN SEEN BEFORE.                                    *
+018600***************************************************************
+018700 2100-TALLY-TEST1.
+018800     SET WS-FOUND-SW      TO "N"
+018900     SET WS-TEST1-IDX     TO 1
+019000     SEARCH WS-TEST1-ENTRY
+019100         AT END
+019200             CONTINUE
+019300         WHEN WS-TEST1-VALUE (WS-TEST1-IDX) = AU-TEST1
+019400             SET WS-VALUE-FOUND TO TRUE
+019500     END-SEARCH
+019600     IF WS-VALUE-FOUND
+019700         ADD 1 TO WS-TEST1-COUNT (WS-TEST1-IDX)
+019800     ELSE
+019900         IF WS-TEST1-USED < 200
+020000             ADD 1 TO WS-TEST1-USED
+020100             SET WS-TEST1-IDX TO WS-TEST1-USED
+020200             MOVE AU-TEST1 TO WS-TEST1-VALUE (WS-TEST1-IDX)
+020300             MOVE 1        TO WS-TEST1-COUNT (WS-TEST1-IDX)
+021000         ELSE
+021100             SET WS-TEST1-OVERFLOW TO TRUE
+021200         END-IF
+021300     END-IF
+021400     .
+021500 2100-TALLY-TEST1-EXIT.
+021600     EXIT.
+021700
+021800***************************************************************
+021900*    2200-TALLY-TEST2 - SAME LOGIC AS 2100-TALLY-TEST1,       *
+022000*    APPLIED TO TEST2.                                        *
+022100***************************************************************
+022200 2200-TALLY-TEST2.
+022300     SET WS-FOUND-SW      TO "N"
+022400     SET WS-TEST2-IDX     TO 1
+022500     SEARCH WS-TEST2-ENTRY
+022600         AT END
+022700             CONTINUE
+022800         WHEN WS-TEST2-VALUE (WS-TEST2-IDX) = AU-TEST2
+022900             SET WS-VALUE-FOUND TO TRUE
+023000     END-SEARCH
+023100     IF WS-VALUE-FOUND
+023200         ADD 1 TO WS-TEST2-COUNT (WS-TEST2-IDX)
+023300     ELSE
+023400         IF WS-TEST2-USED < 200
+023500             ADD 1 TO WS-TEST2-USED
+023600             SET WS-TEST2-IDX TO WS-TEST2-USED
+023700             MOVE AU-TEST2 TO WS-TEST2-VALUE (WS-TEST2-IDX)
+023800             MOVE 1        TO WS-TEST2-COUNT (WS-TEST2-IDX)
+023900         ELSE
+024000             SET WS-TEST2-OVERFLOW TO TRUE
+024100         END-IF
+024200     END-IF
+024300     .
+024400 2200-TALLY-TEST2-EXIT.
+024500     EXIT.
+024600
+024700***************************************************************
+024800*    2300-TALLY-TEST3 - SAME LOGIC AS 2100-TALLY-TEST1,       *
+024900*    APPLIED TO TEST3.                                        *
+025000***************************************************************
+025100 2300-TALLY-TEST3.
+025200     SET WS-FOUND-SW      TO "N"
+025300     SET WS-TEST3-IDX     TO 1
+025400     SEARCH WS-TEST3-ENTRY
+025500         AT END
+025600             CONTINUE
+025700         WHEN WS-TEST3-VALUE (WS-TEST3-IDX) = AU-TEST3
+025800             SET WS-VALUE-FOUND TO TRUE
+025900     END-SEARCH
+026000     IF WS-VALUE-FOUND
+026100         ADD 1 TO WS-TEST3-COUNT (WS-TEST3-IDX)
+026200     ELSE
+026300         IF WS-TEST3-USED < 200
+026400             ADD 1 TO WS-TEST3-USED
+026500             SET WS-TEST3-IDX TO WS-TEST3-USED
+026600             MOVE AU-TEST3 TO WS-TEST3-VALUE (WS-TEST3-IDX)
+026700             MOVE 1        TO WS-TEST3-COUNT (WS-TEST3-IDX)
+026800         ELSE
+026900             SET WS-TEST3-OVERFLOW TO TRUE
+027000         END-IF
+027100     END-IF
+027200     .
+027300 2300-TALLY-TEST3-EXIT.
+027400     EXIT.
+027500
+027600***************************************************************
+027700*    2400-TALLY-RESULT-Z - SEARCH THE RESULT-Z TABLE FOR THE  *
+027800*    VALUE ON THE CURRENT AUDIT RECORD; ADD A NEW ENTRY IF IT *
+027900*    HAS NOT BEEN SEEN BEFORE.                                *
+028000***************************************************************
+028100 2400-TALLY-RESULT-Z.
+028200     SET WS-FOUND-SW        TO "N"
+028300     SET WS-RESULT-Z-IDX    TO 1
+028400     SEARCH WS-RESULT-Z-ENTRY
+028500         AT END
+028600             CONTINUE
+028700         WHEN WS-RESULT-Z-VALUE (WS-RESULT-Z-IDX) = AU-RESULT-Z
+028800             SET WS-VALUE-FOUND TO TRUE
+028900     END-SEARCH
+029000     IF WS-VALUE-FOUND
+029100         ADD 1 TO WS-RESULT-Z-COUNT (WS-RESULT-Z-IDX)
+029200     ELSE
+029300         IF WS-RESULT-Z-USED < 30
+029400             ADD 1 TO WS-RESULT-Z-USED
+029500             SET WS-RESULT-Z-IDX TO WS-RESULT-Z-USED
+029600             MOVE AU-RESULT-Z
+029650                 TO WS-RESULT-Z-VALUE (WS-RESULT-Z-IDX)
+029700             MOVE 1
+029750                 TO WS-RESULT-Z-COUNT (WS-RESULT-Z-IDX)
+029800         ELSE
+029900             SET WS-RESULT-Z-OVERFLOW TO TRUE
+030000         END-IF
+030100     END-IF
+030200     .
+030300 2400-TALLY-RESULT-Z-EXIT.
+030400     EXIT.
+030500
+030600***************************************************************
+030700*    3000-PRINT-REPORT - WRITE THE HEADING, TOTALS AND        *
+030800*    DISTRIBUTION LINES TO REPTFILE.                          *
+030900***************************************************************
+031000 3000-PRINT-REPORT.
+031100     MOVE SPACES TO REPORT-LINE
+031200     STRING "MYPROG DAILY LISTENER ACTIVITY REPORT - RUN DATE "
+031300         WS-CURRENT-DATE DELIMITED BY SIZE INTO REPORT-LINE
+031400     WRITE REPORT-LINE AFTER ADVANCING PAGE
+031500     MOVE SPACES TO REPORT-LINE
+031600     WRITE REPORT-LINE AFTER ADVANCING 1 LINES
+031700
+031800     MOVE WS-TOTAL-CALLS TO WS-EDIT-COUNT
+031900     MOVE SPACES TO REPORT-LINE
+032000     STRING "TOTAL MYPROG CALLS ......... " DELIMITED BY SIZE
+032100         WS-EDIT-COUNT DELIMITED BY SIZE INTO REPORT-LINE
+032400     WRITE REPORT-LINE AFTER ADVANCING 2 LINES
+032500
+032600     MOVE WS-TOTAL-ACCEPTED TO WS-EDIT-COUNT
+032700     MOVE SPACES TO REPORT-LINE
+032800     STRING "  ACCEPTED ................ " DELIMITED BY SIZE
+032900         WS-EDIT-COUNT DELIMITED BY SIZE INTO REPORT-LINE
+033000     WRITE REPORT-LINE AFTER ADVANCING 1 LINES
+033100
+033200     MOVE WS-TOTAL-REJECTED TO WS-EDIT-COUNT
+033300     MOVE SPACES TO REPORT-LINE
+033400     STRING "  REJECTED ................ " DELIMITED BY SIZE
+033500         WS-EDIT-COUNT DELIMITED BY SIZE INTO REPORT-LINE
+033600     WRITE REPORT-LINE AFTER ADVANCING 1 LINES
+033700
+033800     PERFORM 3100-PRINT-TEST1-DISTRIBUTION
+033900         THRU 3100-PRINT-TEST1-DISTRIBUTION-EXIT
+034000     PERFORM 3200-PRINT-TEST2-DISTRIBUTION
+034100         THRU 3200-PRINT-TEST2-DISTRIBUTION-EXIT
+034200     PERFORM 3300-PRINT-TEST3-DISTRIBUTION
+034300         THRU 3300-PRINT-TEST3-DISTRIBUTION-EXIT
+034400     PERFORM 3400-PRINT-RESULT-Z-DISTRIBUTION
+034500         THRU 3400-PRINT-RESULT-Z-DISTRIBUTION-EXIT
+034600     .
+034700 3000-PRINT-REPORT-EXIT.
+034800     EXIT.
+034900
+035000***************************************************************
+035100*    3100-PRINT-TEST1-DISTRIBUTION - LIST EACH DISTINCT       *
+035200*    TEST1 VALUE SEEN AND ITS COUNT.                          *
+035300***************************************************************
+035400 3100-PRINT-TEST1-DISTRIBUTION.
+035500     MOVE SPACES TO REPORT-LINE
+035600     STRING "TEST1 VALUE DISTRIBUTION" DELIMITED BY SIZE
+035700         INTO REPORT-LINE
+035800     WRITE REPORT-LINE AFTER ADVANCING 2 LINES
+035900     SET WS-TEST1-IDX TO 1
+036000     PERFORM WS-TEST1-USED TIMES
+036100         MOVE SPACES TO REPORT-LINE
+036200         MOVE WS-TEST1-COUNT (WS-TEST1-IDX) TO WS-EDIT-COUNT
+036300         STRING "  " WS-TEST1-VALUE (WS-TEST1-IDX) " ...... "
+036400             WS-EDIT-COUNT DELIMITED BY SIZE INTO REPORT-LINE
+036500         WRITE REPORT-LINE AFTER ADVANCING 1 LINES
+036600         SET WS-TEST1-IDX UP BY 1
+036700     END-PERFORM
+036800     IF WS-TEST1-OVERFLOW
+036900         MOVE SPACES TO REPORT-LINE
+037000         STRING "  *** TEST1 TABLE FULL - DISTRIBUTION IS "
+037100             "INCOMPLETE ***" DELIMITED BY SIZE INTO REPORT-LINE
+037200         WRITE REPORT-LINE AFTER ADVANCING 1 LINES
+037300     END-IF
+037400     .
+037500 3100-PRINT-TEST1-DISTRIBUTION-EXIT.
+037600     EXIT.
+037700
+037800***************************************************************
+037900*    3200-PRINT-TEST2-DISTRIBUTION - LIST EACH DISTINCT       *
+038000*    TEST2 VALUE SEEN AND ITS COUNT.                          *
+038100***************************************************************
+038200 3200-PRINT-TEST2-DISTRIBUTION.
+038300     MOVE SPACES TO REPORT-LINE
+038400     STRING "TEST2 VALUE DISTRIBUTION" DELIMITED BY SIZE
+038500         INTO REPORT-LINE
+038600     WRITE REPORT-LINE AFTER ADVANCING 2 LINES
+038700     SET WS-TEST2-IDX TO 1
+038800     PERFORM WS-TEST2-USED TIMES
+038900         MOVE SPACES TO REPORT-LINE
+039000         MOVE WS-TEST2-COUNT (WS-TEST2-IDX) TO WS-EDIT-COUNT
+039100         STRING "  " WS-TEST2-VALUE (WS-TEST2-IDX) " ...... "
+039200             WS-EDIT-COUNT DELIMITED BY SIZE INTO REPORT-LINE
+039300         WRITE REPORT-LINE AFTER ADVANCING 1 LINES
+039400         SET WS-TEST2-IDX UP BY 1
+039500     END-PERFORM
+039600     IF WS-TEST2-OVERFLOW
+039700         MOVE SPACES TO REPORT-LINE
+039800         STRING "  *** TEST2 TABLE FULL - DISTRIBUTION IS "
+039900             "INCOMPLETE ***" DELIMITED BY SIZE INTO REPORT-LINE
+040000         WRITE REPORT-LINE AFTER ADVANCING 1 LINES
+040100     END-IF
+040200     .
+040300 3200-PRINT-TEST2-DISTRIBUTION-EXIT.
+040400     EXIT.
+040500
+040600***************************************************************
+040700*    3300-PRINT-TEST3-DISTRIBUTION - LIST EACH DISTINCT       *
+040800*    TEST3 VALUE SEEN AND ITS COUNT.                          *
+040900***************************************************************
+041000 3300-PRINT-TEST3-DISTRIBUTION.
+041100     MOVE SPACES TO REPORT-LINE
+041200     STRING "TEST3 VALUE DISTRIBUTION" DELIMITED BY SIZE
+041300         INTO REPORT-LINE
+041400     WRITE REPORT-LINE AFTER ADVANCING 2 LINES
+041500     SET WS-TEST3-IDX TO 1
+041600     PERFORM WS-TEST3-USED TIMES
+041700         MOVE SPACES TO REPORT-LINE
+041800         MOVE WS-TEST3-COUNT (WS-TEST3-IDX) TO WS-EDIT-COUNT
+041900         STRING "  " WS-TEST3-VALUE (WS-TEST3-IDX) " ...... "
+042000             WS-EDIT-COUNT DELIMITED BY SIZE INTO REPORT-LINE
+042100         WRITE REPORT-LINE AFTER ADVANCING 1 LINES
+042200         SET WS-TEST3-IDX UP BY 1
+042300     END-PERFORM
+042400     IF WS-TEST3-OVERFLOW
+042500         MOVE SPACES TO REPORT-LINE
+042600         STRING "  *** TEST3 TABLE FULL - DISTRIBUTION IS "
+042700             "INCOMPLETE ***" DELIMITED BY SIZE INTO REPORT-LINE
+042800         WRITE REPORT-LINE AFTER ADVANCING 1 LINES
+042900     END-IF
+043000     .
+043100 3300-PRINT-TEST3-DISTRIBUTION-EXIT.
+043200     EXIT.
+043300
+043400***************************************************************
+043500*    3400-PRINT-RESULT-Z-DISTRIBUTION - LIST HOW MANY TIMES   *
+043600*    Z CAME OUT AS EACH DISTINCT VALUE.                       *
+043700***************************************************************
+043800 3400-PRINT-RESULT-Z-DISTRIBUTION.
+043900     MOVE SPACES TO REPORT-LINE
+044000     STRING "RESULT Z VALUE DISTRIBUTION" DELIMITED BY SIZE
+044100         INTO REPORT-LINE
+044200     WRITE REPORT-LINE AFTER ADVANCING 2 LINES
+044300     SET WS-RESULT-Z-IDX TO 1
+044400     PERFORM WS-RESULT-Z-USED TIMES
+044500         MOVE SPACES TO REPORT-LINE
+044600         MOVE WS-RESULT-Z-COUNT (WS-RESULT-Z-IDX) TO WS-EDIT-COUNT
+044700         STRING "  " WS-RESULT-Z-VALUE (WS-RESULT-Z-IDX)
+044800             " ...... " WS-EDIT-COUNT DELIMITED BY SIZE
+044900             INTO REPORT-LINE
+045000         WRITE REPORT-LINE AFTER ADVANCING 1 LINES
+045100         SET WS-RESULT-Z-IDX UP BY 1
+045200     END-PERFORM
+045300     IF WS-RESULT-Z-OVERFLOW
+045400         MOVE SPACES TO REPORT-LINE
+045500         STRING "  *** RESULT Z TABLE FULL - DISTRIBUTION IS "
+045600             "INCOMPLETE ***" DELIMITED BY SIZE INTO REPORT-LINE
+045700         WRITE REPORT-LINE AFTER ADVANCING 1 LINES
+045800     END-IF
+045900     .
+046000 3400-PRINT-RESULT-Z-DISTRIBUTION-EXIT.
+046100     EXIT.
+046200
+046300***************************************************************
+046400*    8000-READ-AUDIT-FILE - READ THE NEXT AUDIT RECORD AND    *
+046500*    SET THE END-OF-FILE SWITCH WHEN EXHAUSTED.               *
+046600***************************************************************
+046700 8000-READ-AUDIT-FILE.
+046800     READ AUDIT-FILE
+046900         AT END
+047000             SET END-OF-AUDIT-FILE TO TRUE
+047100     END-READ
+047200     .
+047300 8000-READ-AUDIT-FILE-EXIT.
+047400     EXIT.
+047500
+047600***************************************************************
+047700*    9000-TERMINATE - CLOSE THE FILES.                        *
+047800***************************************************************
+047900 9000-TERMINATE.
+048000     CLOSE AUDIT-FILE
+048100     CLOSE REPORT-FILE
+048200     .
+048300 9000-TERMINATE-EXIT.
+048400     EXIT.
+048500
+048600 END PROGRAM MYREPORT.
