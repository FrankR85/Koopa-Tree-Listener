@@ -0,0 +1,23 @@
+//MYRPTJ   JOB  (ACCTNO),'MYPROG DAILY RPT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//*  JOB:      MYRPTJ                                           *
+//*  PURPOSE:  RUN MYREPORT TO SUMMARIZE THE PRIOR DAY'S MYPROG  *
+//*            ACTIVITY OFF THE AUDIT/TRANSACTION LOG.           *
+//*                                                               *
+//*  MODIFICATION HISTORY                                        *
+//*  DATE       BY    DESCRIPTION                                *
+//*  ---------  ----  --------------------------------------     *
+//*  2026-08-09 FR    ORIGINAL JOB.                               *
+//*  2026-08-09 FR    AUDTFILE IS NEVER RESET, SO MYREPORT NOW     *
+//*                   TAKES THE TARGET RUN DATE AS A PARM AND       *
+//*                   FILTERS ON IT.  UNCOMMENT AND SET PARM=       *
+//*                   BELOW TO RUN THE REPORT FOR A DATE OTHER      *
+//*                   THAN TODAY (E.G. A RERUN).                    *
+//*-------------------------------------------------------------*
+//STEP010  EXEC PGM=MYREPORT
+//*           PARM='20260809'
+//STEPLIB  DD   DSN=KTL.PROD.LOADLIB,DISP=SHR
+//AUDTFILE DD   DSN=KTL.PROD.AUDTFILE,DISP=SHR
+//REPTFILE DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
