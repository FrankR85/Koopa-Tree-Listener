@@ -0,0 +1,44 @@
+//MYDRVJ   JOB  (ACCTNO),'MYPROG BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//*  JOB:      MYDRVJ                                           *
+//*  PURPOSE:  RUN MYDRIVER TO PROCESS ONE DAY'S WORTH OF        *
+//*            LISTENER TRANSACTIONS THROUGH MYPROG IN A         *
+//*            SINGLE BATCH WINDOW.                              *
+//*                                                               *
+//*  MODIFICATION HISTORY                                        *
+//*  DATE       BY    DESCRIPTION                                *
+//*  ---------  ----  --------------------------------------     *
+//*  2026-08-09 FR    ORIGINAL JOB.                               *
+//*  2026-08-09 FR    ADDED CTLFILE - MYPROG NOW LOADS X AND Y     *
+//*                   FROM THE CONTROL FILE INSTEAD OF LITERALS.   *
+//*  2026-08-09 FR    ADDED RSTFILE - MYDRIVER NOW CHECKPOINTS ITS  *
+//*                   POSITION AND CAN RESTART FROM IT.  DISP=OLD   *
+//*                   MUST BE USED ON A RESTART SO THE PRIOR RUN'S  *
+//*                   CHECKPOINT RECORD IS NOT LOST.                *
+//*  2026-08-09 FR    ADDED EXTFILE - MYPROG NOW EXTRACTS ITS Z      *
+//*                   OUTPUT FOR DOWNSTREAM CONSUMERS.               *
+//*  2026-08-09 FR    RSTFILE DD BELOW USES DISP=OLD, WHICH NEEDS    *
+//*                   THE DATASET TO ALREADY EXIST - RUN jcl/MYRSTI  *
+//*                   ONCE, BEFORE THIS JOB'S FIRST EVER SUBMISSION, *
+//*                   TO ALLOCATE IT EMPTY.  DROPPED THE SPACE=      *
+//*                   PARAMETER BELOW SINCE IT ONLY APPLIES TO A NEW *
+//*                   ALLOCATION AND WAS NEVER HONORED HERE.         *
+//*-------------------------------------------------------------*
+//STEP010  EXEC PGM=MYDRIVER
+//STEPLIB  DD   DSN=KTL.PROD.LOADLIB,DISP=SHR
+//TRANFILE DD   DSN=KTL.PROD.TRANFILE,DISP=SHR
+//CTLFILE  DD   DSN=KTL.PROD.CTLFILE,DISP=SHR
+//RSTFILE  DD   DSN=KTL.PROD.RSTFILE,
+//             DISP=(OLD,KEEP,KEEP),
+//             DCB=(RECFM=FB,LRECL=70,BLKSIZE=0)
+//AUDTFILE DD   DSN=KTL.PROD.AUDTFILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=81,BLKSIZE=0)
+//EXTFILE  DD   DSN=KTL.PROD.EXTFILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=50,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
