@@ -0,0 +1,60 @@
+//MYMNTC   JOB  (ACCTNO),'MYMAINT XLATE/COMP',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//*  JOB:      MYMNTC                                           *
+//*  PURPOSE:  TRANSLATE, COMPILE AND LINK THE MYMAINT ONLINE    *
+//*            CONTROL-MAINTENANCE TRANSACTION AND ASSEMBLE ITS  *
+//*            MAPSET.  THE RESULTING LOAD MODULES ARE PICKED UP *
+//*            BY THE CICS REGION'S DFHRPL CONCATENATION.  THE   *
+//*            TRANSACTION (MMNT), PROGRAM (MYMAINT), MAPSET     *
+//*            (MYMAINTM) AND FILE (MCTLFIL) DEFINITIONS ARE     *
+//*            MAINTAINED IN THE CSD, NOT BY THIS JOB.           *
+//*                                                               *
+//*  MODIFICATION HISTORY                                        *
+//*  DATE       BY    DESCRIPTION                                *
+//*  ---------  ----  --------------------------------------     *
+//*  2026-08-09 FR    ORIGINAL JOB.                               *
+//*-------------------------------------------------------------*
+//MAPSTEP  EXEC PGM=ASMA90,PARM='OBJECT,NODECK'
+//SYSLIB   DD   DSN=SYS1.MACLIB,DISP=SHR
+//         DD   DSN=CICSTS.SDFHMAC,DISP=SHR
+//SYSIN    DD   DSN=KTL.PROD.SRCLIB(MYMAINTM),DISP=SHR
+//SYSPRINT DD   SYSOUT=*
+//SYSUT1   DD   UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSGO    DD   DSN=&&MAPOBJ,DISP=(NEW,PASS),UNIT=SYSDA,
+//             SPACE=(CYL,(1,1))
+//*
+//XLATE    EXEC PGM=DFHEITVL,PARM='COBOL3'
+//STEPLIB  DD   DSN=CICSTS.SDFHLOAD,DISP=SHR
+//SYSIN    DD   DSN=KTL.PROD.SRCLIB(MYMAINT),DISP=SHR
+//SYSPRINT DD   SYSOUT=*
+//SYSPUNCH DD   DSN=&&XLATSRC,DISP=(NEW,PASS),UNIT=SYSDA,
+//             SPACE=(CYL,(1,1))
+//*
+//COMPILE  EXEC PGM=IGYCRCTL,PARM='LIB,NODYNAM'
+//STEPLIB  DD   DSN=IGY.SIGYCOMP,DISP=SHR
+//SYSLIB   DD   DSN=KTL.PROD.COPYLIB,DISP=SHR
+//SYSIN    DD   DSN=&&XLATSRC,DISP=(OLD,DELETE)
+//SYSPRINT DD   SYSOUT=*
+//SYSLIN   DD   DSN=&&COBOBJ,DISP=(NEW,PASS),UNIT=SYSDA,
+//             SPACE=(CYL,(1,1))
+//SYSUT1   DD   UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT2   DD   UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT3   DD   UNIT=SYSDA,SPACE=(CYL,(1,1))
+//*
+//LKED     EXEC PGM=IEWL,PARM='LIST,MAP'
+//SYSLIB   DD   DSN=CICSTS.SDFHLOAD,DISP=SHR
+//         DD   DSN=KTL.PROD.LOADLIB,DISP=SHR
+//OBJMAP   DD   DSN=&&MAPOBJ,DISP=(OLD,DELETE)
+//OBJPGM   DD   DSN=&&COBOBJ,DISP=(OLD,DELETE)
+//SYSPRINT DD   SYSOUT=*
+//SYSLMOD  DD   DSN=KTL.PROD.LOADLIB,DISP=SHR
+//SYSUT1   DD   UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSIN    DD   *
+  INCLUDE OBJMAP
+  ENTRY   MYMAINTM
+  NAME    MYMAINTM(R)
+  INCLUDE OBJPGM
+  ENTRY   MYMAINT
+  NAME    MYMAINT(R)
+/*
