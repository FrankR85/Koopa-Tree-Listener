@@ -0,0 +1,23 @@
+//MYRSTI   JOB  (ACCTNO),'MYPROG RST INIT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//*  JOB:      MYRSTI                                           *
+//*  PURPOSE:  ONE-TIME JOB TO ALLOCATE AN EMPTY RSTFILE BEFORE  *
+//*            MYDRVJ IS EVER RUN.  MYDRVJ'S RSTFILE DD USES     *
+//*            DISP=OLD SO A RESTART CANNOT LOSE THE PRIOR RUN'S *
+//*            CHECKPOINT, WHICH MEANS THE DATASET MUST ALREADY  *
+//*            EXIST THE FIRST TIME MYDRVJ RUNS.  RUN THIS JOB   *
+//*            ONCE, BEFORE THE FIRST MYDRVJ SUBMISSION, AND     *
+//*            NEVER AGAIN - RESUBMITTING IT WOULD WIPE OUT A    *
+//*            CHECKPOINT LEFT BY A LATER ABEND.                 *
+//*                                                               *
+//*  MODIFICATION HISTORY                                        *
+//*  DATE       BY    DESCRIPTION                                *
+//*  ---------  ----  --------------------------------------     *
+//*  2026-08-09 FR    ORIGINAL JOB.                               *
+//*-------------------------------------------------------------*
+//STEP010  EXEC PGM=IEFBR14
+//RSTFILE  DD   DSN=KTL.PROD.RSTFILE,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=70,BLKSIZE=0)
