@@ -0,0 +1,50 @@
+//MYRECJ   JOB  (ACCTNO),'MYPROG RECON',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//*  JOB:      MYRECJ                                           *
+//*  PURPOSE:  RECONCILE MYPROG'S ACTUAL Z OUTPUT (EXTFILE) FOR   *
+//*            THE DAY AGAINST THE BUSINESS'S EXPECTED-RESULTS    *
+//*            FILE, AND PRODUCE AN EXCEPTION REPORT OF ANY KEY   *
+//*            THAT DOES NOT MATCH.  BOTH INPUTS ARE SORTED BY    *
+//*            TEST1/TEST2/TEST3 BEFORE MYRECON DOES A SEQUENTIAL *
+//*            MATCH-MERGE ON THAT KEY.                           *
+//*                                                               *
+//*  MODIFICATION HISTORY                                        *
+//*  DATE       BY    DESCRIPTION                                *
+//*  ---------  ----  --------------------------------------     *
+//*  2026-08-09 FR    ORIGINAL JOB.                               *
+//*  2026-08-09 FR    EXTFILE IS NEVER RESET, SO MYRECON NOW       *
+//*                   TAKES THE TARGET RUN DATE AS A PARM AND      *
+//*                   ONLY RECONCILES THAT DAY'S EXTRACTS OUT OF   *
+//*                   THE ACCUMULATED FILE.  UNCOMMENT AND SET     *
+//*                   PARM= BELOW TO RECONCILE A DATE OTHER THAN   *
+//*                   TODAY.                                       *
+//*-------------------------------------------------------------*
+//SORTACT  EXEC PGM=SORT
+//SYSOUT   DD   SYSOUT=*
+//SORTIN   DD   DSN=KTL.PROD.EXTFILE,DISP=SHR
+//SORTOUT  DD   DSN=&&ACTSRTD,DISP=(NEW,PASS),UNIT=SYSDA,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=50,BLKSIZE=0)
+//SYSIN    DD   *
+  SORT FIELDS=(1,30,CH,A)
+/*
+//*
+//SORTEXP  EXEC PGM=SORT
+//SYSOUT   DD   SYSOUT=*
+//SORTIN   DD   DSN=KTL.PROD.EXPFILE,DISP=SHR
+//SORTOUT  DD   DSN=&&EXPSRTD,DISP=(NEW,PASS),UNIT=SYSDA,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=50,BLKSIZE=0)
+//SYSIN    DD   *
+  SORT FIELDS=(1,30,CH,A)
+/*
+//*
+//STEP010  EXEC PGM=MYRECON
+//*           PARM='20260809'
+//STEPLIB  DD   DSN=KTL.PROD.LOADLIB,DISP=SHR
+//ACTFILE  DD   DSN=&&ACTSRTD,DISP=(OLD,DELETE)
+//EXPFILE  DD   DSN=&&EXPSRTD,DISP=(OLD,DELETE)
+//EXCPFILE DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
