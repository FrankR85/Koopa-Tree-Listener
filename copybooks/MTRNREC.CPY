@@ -0,0 +1,18 @@
+000100***************************************************************
+000200*                                                             *
+000300*    COPYBOOK:    MTRNREC                                    *
+000400*    PURPOSE:     RECORD LAYOUT FOR THE MYPROG BATCH INPUT    *
+000500*                 TRANSACTION FILE (DD TRANFILE).  ONE        *
+000600*                 TEST1/TEST2/TEST3 TRIPLE PER RECORD.        *
+000700*                                                             *
+000800*    MODIFICATION HISTORY                                     *
+000900*    DATE       BY    DESCRIPTION                             *
+001000*    ---------  ----  -------------------------------------   *
+001100*    2026-08-09 FR    ORIGINAL COPYBOOK.                      *
+001200*                                                             *
+001300***************************************************************
+001400 01  TRANS-RECORD.
+001500     05  TR-TEST1                PIC X(10).
+001600     05  TR-TEST2                PIC X(10).
+001700     05  TR-TEST3                PIC X(10).
+001800     05  FILLER                  PIC X(50).
