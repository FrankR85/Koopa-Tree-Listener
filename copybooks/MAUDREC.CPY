@@ -0,0 +1,24 @@
+000100***************************************************************
+000200*                                                             *
+000300*    COPYBOOK:    MAUDREC                                    *
+000400*    PURPOSE:     RECORD LAYOUT FOR THE MYPROG AUDIT/         *
+000500*                 TRANSACTION LOG FILE (DD AUDTFILE).  ONE    *
+000600*                 RECORD IS WRITTEN FOR EVERY MYPROG CALL.    *
+000700*                                                             *
+000800*    MODIFICATION HISTORY                                     *
+000900*    DATE       BY    DESCRIPTION                             *
+001000*    ---------  ----  -------------------------------------   *
+001100*    2026-08-09 FR    ORIGINAL COPYBOOK.                      *
+001200*                                                             *
+001300***************************************************************
+001400 01  AUDIT-RECORD.
+001500     05  AU-RUN-DATE             PIC 9(08).
+001600     05  AU-RUN-TIME             PIC 9(08).
+001700     05  AU-TEST1                PIC X(10).
+001800     05  AU-TEST2                PIC X(10).
+001900     05  AU-TEST3                PIC X(10).
+002000     05  AU-RESULT-X             PIC X(01).
+002100     05  AU-RESULT-Y             PIC X(01).
+002200     05  AU-RESULT-Z             PIC X(01).
+002300     05  AU-RETURN-CODE          PIC 9(02).
+002400     05  FILLER                  PIC X(30).
