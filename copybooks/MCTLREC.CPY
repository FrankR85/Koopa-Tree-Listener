@@ -0,0 +1,25 @@
+000100***************************************************************
+000200*                                                             *
+000300*    COPYBOOK:    MCTLREC                                    *
+000400*    PURPOSE:     RECORD LAYOUT FOR THE MYPROG CONTROL FILE   *
+000500*                 (DD CTLFILE).  HOLDS THE X AND Y VALUES     *
+000600*                 THAT WERE FORMERLY COMPILED INTO MYPROG SO  *
+000700*                 OPERATIONS CAN CHANGE THEM WITHOUT A        *
+000800*                 RECOMPILE.                                  *
+000900*                                                             *
+001000*    MODIFICATION HISTORY                                     *
+001100*    DATE       BY    DESCRIPTION                             *
+001200*    ---------  ----  -------------------------------------   *
+001300*    2026-08-09 FR    ORIGINAL COPYBOOK.                      *
+001350*    2026-08-09 FR    ADDED CHANGE-AUDIT FIELDS SO THE ONLINE  *
+001360*                     MAINTENANCE SCREEN CAN RECORD WHO LAST   *
+001370*                     CHANGED THE CONTROL VALUES AND WHEN.     *
+001400*                                                             *
+001500***************************************************************
+001600 01  CONTROL-RECORD.
+001700     05  CT-VALUE-X              PIC X(01).
+001800     05  CT-VALUE-Y              PIC X(01).
+001810     05  CT-LAST-CHANGED-BY      PIC X(08).
+001820     05  CT-LAST-CHANGED-DATE    PIC 9(08).
+001830     05  CT-LAST-CHANGED-TIME    PIC 9(08).
+001900     05  FILLER                  PIC X(54).
