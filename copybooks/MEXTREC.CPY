@@ -0,0 +1,32 @@
+000100***************************************************************
+000200*                                                             *
+000300*    COPYBOOK:    MEXTREC                                    *
+000400*    PURPOSE:     RECORD LAYOUT FOR THE MYPROG DOWNSTREAM     *
+000500*                 EXTRACT FILE (DD EXTFILE).  CARRIES THE     *
+000600*                 TEST1/TEST2/TEST3 KEY AND THE RESULTING Z   *
+000700*                 VALUE FOR OTHER SYSTEMS TO CONSUME WITHOUT  *
+000800*                 HAVING TO RE-DERIVE WHAT THE LISTENER       *
+000900*                 DECIDED.                                    *
+001000*                                                             *
+001100*    MODIFICATION HISTORY                                     *
+001200*    DATE       BY    DESCRIPTION                             *
+001300*    ---------  ----  -------------------------------------   *
+001400*    2026-08-09 FR    ORIGINAL COPYBOOK.                      *
+001450*    2026-08-09 FR    ADDED EX-KEY REDEFINES SO THE            *
+001460*                     RECONCILIATION PROGRAM CAN COMPARE THE   *
+001470*                     TEST1/TEST2/TEST3 KEY AS ONE FIELD.       *
+001480*    2026-08-09 FR    ADDED EX-RUN-DATE (SAME IDEA AS           *
+001485*                     AU-RUN-DATE IN MAUDREC) SO A RECONCILE    *
+001487*                     RUN CAN SELECT A SINGLE DAY'S EXTRACTS    *
+001489*                     OUT OF THE EVER-GROWING EXTFILE.          *
+001500*                                                             *
+001600***************************************************************
+001700 01  EXTRACT-RECORD.
+001800     05  EX-TEST1                PIC X(10).
+001810     05  EX-KEY REDEFINES EX-TEST1
+001820                             PIC X(30).
+001900     05  EX-TEST2                PIC X(10).
+002000     05  EX-TEST3                PIC X(10).
+002100     05  EX-RESULT-Z             PIC X(01).
+002150     05  EX-RUN-DATE             PIC 9(08).
+002200     05  FILLER                  PIC X(11).
