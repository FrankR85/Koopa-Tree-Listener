@@ -0,0 +1,37 @@
+000100***************************************************************
+000200*                                                             *
+000300*    COPYBOOK:    MYPARMS                                    *
+000400*    PURPOSE:     COMMUNICATION AREA FOR MYPROG.  DEFINES     *
+000500*                 THE PARAMETER LIST PASSED ON THE CALL TO    *
+000600*                 MYPROG SO THAT MYPROG AND EVERY CALLING     *
+000700*                 PROGRAM SHARE ONE COPY OF THE LAYOUT.       *
+000800*                                                             *
+000900*    ANY PROGRAM CALLING MYPROG MUST COPY THIS MEMBER INTO    *
+001000*    WORKING-STORAGE (OR LINKAGE) AND CODE THE CALL AS        *
+001100*                                                             *
+001200*        CALL "MYPROG" USING MYPARMS-AREA                     *
+001300*                                                             *
+001400*    MODIFICATION HISTORY                                     *
+001500*    DATE       BY    DESCRIPTION                             *
+001600*    ---------  ----  -------------------------------------   *
+001700*    2026-08-09 FR    ORIGINAL COPYBOOK - REPLACES BARE        *
+001800*                     LINKAGE FIELDS TEST1/TEST2/TEST3.        *
+001900*                                                             *
+002000***************************************************************
+002100 01  MYPARMS-AREA.
+002200     05  MP-TEST1                PIC X(10).
+002300     05  MP-TEST2                PIC X(10).
+002400     05  MP-TEST3                PIC X(10).
+002500*    RESULT FIELDS RETURNED TO THE CALLER
+002600     05  MP-RESULT-X             PIC X(01).
+002700     05  MP-RESULT-Y             PIC X(01).
+002800     05  MP-RESULT-Z             PIC X(01).
+002900*    MP-RETURN-CODE - SET BY MYPROG SO CALLERS CAN TELL A
+003000*    VALIDATION FAILURE FROM A NORMAL RETURN WITHOUT HAVING
+003100*    TO INSPECT MP-RESULT-Z.
+003200     05  MP-RETURN-CODE          PIC 9(02) COMP.
+003300         88  MP-RC-OK            VALUE 0.
+003400         88  MP-RC-INVALID-INPUT VALUE 4.
+003500*    ROOM FOR GROWTH - FUTURE PARAMETERS SHOULD BE ADDED
+003600*    BELOW THIS POINT SO EXISTING DISPLACEMENTS NEVER MOVE.
+003700     05  MP-FILLER-GROWTH        PIC X(50).
