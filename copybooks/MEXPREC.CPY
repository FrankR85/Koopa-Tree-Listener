@@ -0,0 +1,24 @@
+000100***************************************************************
+000200*                                                             *
+000300*    COPYBOOK:    MEXPREC                                    *
+000400*    PURPOSE:     RECORD LAYOUT FOR THE EXPECTED-RESULTS FILE *
+000500*                 (DD EXPFILE) USED BY MYRECON TO CHECK        *
+000600*                 MYPROG'S ACTUAL Z OUTPUT AGAINST WHAT THE    *
+000700*                 BUSINESS EXPECTS FOR A GIVEN TEST1/TEST2/    *
+000800*                 TEST3 KEY.  MAINTAINED OUTSIDE THIS SYSTEM   *
+000900*                 AND FED IN SORTED BY THAT KEY.               *
+001000*                                                             *
+001100*    MODIFICATION HISTORY                                     *
+001200*    DATE       BY    DESCRIPTION                             *
+001300*    ---------  ----  -------------------------------------   *
+001400*    2026-08-09 FR    ORIGINAL COPYBOOK.                      *
+001500*                                                             *
+001600***************************************************************
+001700 01  EXPECTED-RECORD.
+001800     05  EXP-TEST1               PIC X(10).
+001810     05  EXP-KEY REDEFINES EXP-TEST1
+001820                             PIC X(30).
+001900     05  EXP-TEST2               PIC X(10).
+002000     05  EXP-TEST3               PIC X(10).
+002100     05  EXP-RESULT-Z            PIC X(01).
+002200     05  FILLER                  PIC X(19).
