@@ -0,0 +1,24 @@
+000100***************************************************************
+000200*                                                             *
+000300*    COPYBOOK:    MRSTREC                                    *
+000400*    PURPOSE:     RECORD LAYOUT FOR THE MYDRIVER RESTART/     *
+000500*                 CHECKPOINT FILE (DD RSTFILE).  HOLDS THE    *
+000600*                 POSITION OF THE LAST TRANSACTION PROCESSED  *
+000700*                 SO A FAILED RUN CAN BE RESTARTED WITHOUT    *
+000800*                 CALLING MYPROG AGAIN FOR RECORDS ALREADY    *
+000900*                 PROCESSED.                                  *
+001000*                                                             *
+001100*    MODIFICATION HISTORY                                     *
+001200*    DATE       BY    DESCRIPTION                             *
+001300*    ---------  ----  -------------------------------------   *
+001400*    2026-08-09 FR    ORIGINAL COPYBOOK.                      *
+001500*                                                             *
+001600***************************************************************
+001700 01  RESTART-RECORD.
+001800     05  RS-LAST-COUNT           PIC 9(09)   COMP.
+001900     05  RS-LAST-TEST1           PIC X(10).
+002000     05  RS-LAST-TEST2           PIC X(10).
+002100     05  RS-LAST-TEST3           PIC X(10).
+002200     05  RS-CHECKPOINT-DATE      PIC 9(08).
+002300     05  RS-CHECKPOINT-TIME      PIC 9(08).
+002400     05  FILLER                  PIC X(20).
