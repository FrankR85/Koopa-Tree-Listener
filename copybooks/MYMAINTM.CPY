@@ -0,0 +1,76 @@
+000100***************************************************************
+000200*                                                             *
+000300*    COPYBOOK:    MYMAINTM                                    *
+000400*    PURPOSE:     SYMBOLIC MAP FOR MAPSET MYMAINTM, MAP        *
+000500*                 MYMAINT1 (THE MYPROG CONTROL MAINTENANCE     *
+000600*                 SCREEN).  GENERATED FROM MAPS/MYMAINTM.BMS   *
+000700*                 BY THE BMS ASSEMBLY STEP; CHECKED IN HERE SO *
+000800*                 MYMAINT.CBL HAS SOMETHING TO COMPILE AGAINST *
+000900*                 WITHOUT RUNNING THE MAP ASSEMBLY BY HAND.    *
+001000*                                                             *
+001100*    MODIFICATION HISTORY                                     *
+001200*    DATE       BY    DESCRIPTION                             *
+001300*    ---------  ----  -------------------------------------   *
+001400*    2026-08-09 FR    ORIGINAL COPYBOOK.                      *
+001450*    2026-08-09 FR    CORRECTED MYMAINT1O - THE FILLER AHEAD   *
+001460*                     OF EACH *A/*O PAIR ONLY NEEDS TO SKIP    *
+001470*                     THE 2-BYTE *L LENGTH FIELD (THE *A TAKES *
+001480*                     THE *F BYTE'S PLACE), SO IT MUST BE      *
+001490*                     PIC X(02), NOT X(03); AS X(03) EVERY     *
+001491*                     FIELD FROM MXVALXA ON WAS SHIFTED ONE    *
+001492*                     BYTE PAST ITS REAL OFFSET.               *
+001500*                                                             *
+001600***************************************************************
+001700 01  MYMAINT1I.
+001800     05  FILLER                  PIC X(12).
+001900     05  MXVALXL                 PIC S9(04) COMP.
+002000     05  MXVALXF                 PIC X(01).
+002100     05  FILLER REDEFINES MXVALXF.
+002200         10  MXVALXA             PIC X(01).
+002300     05  MXVALXI                 PIC X(01).
+002400     05  MXVALYL                 PIC S9(04) COMP.
+002500     05  MXVALYF                 PIC X(01).
+002600     05  FILLER REDEFINES MXVALYF.
+002700         10  MXVALYA             PIC X(01).
+002800     05  MXVALYI                 PIC X(01).
+002900     05  MXCHGBYL                PIC S9(04) COMP.
+003000     05  MXCHGBYF                PIC X(01).
+003100     05  FILLER REDEFINES MXCHGBYF.
+003200         10  MXCHGBYA            PIC X(01).
+003300     05  MXCHGBYI                PIC X(08).
+003400     05  MXCHGDTL                PIC S9(04) COMP.
+003500     05  MXCHGDTF                PIC X(01).
+003600     05  FILLER REDEFINES MXCHGDTF.
+003700         10  MXCHGDTA            PIC X(01).
+003800     05  MXCHGDTI                PIC X(08).
+003900     05  MXCHGTML                PIC S9(04) COMP.
+004000     05  MXCHGTMF                PIC X(01).
+004100     05  FILLER REDEFINES MXCHGTMF.
+004200         10  MXCHGTMA            PIC X(01).
+004300     05  MXCHGTMI                PIC X(06).
+004400     05  MXMSGL                  PIC S9(04) COMP.
+004500     05  MXMSGF                  PIC X(01).
+004600     05  FILLER REDEFINES MXMSGF.
+004700         10  MXMSGA              PIC X(01).
+004800     05  MXMSGI                  PIC X(79).
+004900*
+005000 01  MYMAINT1O REDEFINES MYMAINT1I.
+005100     05  FILLER                  PIC X(12).
+005200     05  FILLER                  PIC X(02).
+005300     05  MXVALXA                 PIC X(01).
+005400     05  MXVALXO                 PIC X(01).
+005500     05  FILLER                  PIC X(02).
+005600     05  MXVALYA                 PIC X(01).
+005700     05  MXVALYO                 PIC X(01).
+005800     05  FILLER                  PIC X(02).
+005900     05  MXCHGBYA                PIC X(01).
+006000     05  MXCHGBYO                PIC X(08).
+006100     05  FILLER                  PIC X(02).
+006200     05  MXCHGDTA                PIC X(01).
+006300     05  MXCHGDTO                PIC X(08).
+006400     05  FILLER                  PIC X(02).
+006500     05  MXCHGTMA                PIC X(01).
+006600     05  MXCHGTMO                PIC X(06).
+006700     05  FILLER                  PIC X(02).
+006800     05  MXMSGA                  PIC X(01).
+006900     05  MXMSGO                  PIC X(79).
