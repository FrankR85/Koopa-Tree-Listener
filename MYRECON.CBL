@@ -0,0 +1,371 @@
+000100***************************************************************
+000200*                                                             *
+000300*    PROGRAM:     MYRECON                                    *
+000400*    AUTHOR:      F. ROSSI - APPLICATIONS DEVELOPMENT         *
+000500*    INSTALLATION: KOOPA TREE LISTENER                       *
+000600*    DATE-WRITTEN: 2026-08-09                                *
+000700*    DATE-COMPILED:                                          *
+000800*                                                             *
+000900*    PURPOSE:     RECONCILES MYPROG'S ACTUAL Z OUTPUT (DD     *
+001000*                 ACTFILE, THE DOWNSTREAM EXTRACT FILE SORTED *
+001100*                 BY TEST1/TEST2/TEST3) AGAINST AN EXPECTED-   *
+001200*                 RESULTS FILE MAINTAINED BY THE BUSINESS (DD  *
+001300*                 EXPFILE, SORTED THE SAME WAY).  BOTH FILES   *
+001400*                 ARE READ IN A CLASSIC SEQUENTIAL MATCH-MERGE *
+001500*                 ON THE TEST1/TEST2/TEST3 KEY.  ANY KEY WITH  *
+001600*                 NO MATCH ON ONE SIDE, OR WHOSE Z VALUES      *
+001700*                 DISAGREE, IS WRITTEN TO THE EXCEPTION REPORT *
+001800*                 (DD EXCPFILE) SO A BAD CONTROL VALUE OR A    *
+001900*                 LOGIC REGRESSION IS CAUGHT INSTEAD OF        *
+002000*                 RUNNING WRONG FOR DAYS UNNOTICED.            *
+002100*                                                             *
+002200*    MODIFICATION HISTORY                                     *
+002300*    DATE       BY    DESCRIPTION                             *
+002400*    ---------  ----  -------------------------------------   *
+002500*    2026-08-09 FR    ORIGINAL PROGRAM.                       *
+002510*    2026-08-09 FR    EXTFILE IS NEVER RESET (SEE JCL), SO A    *
+002520*                     KEY THAT REPEATS ACROSS DAYS CAN APPEAR   *
+002530*                     MORE THAN ONCE IN ACTFILE, WHICH BREAKS   *
+002540*                     THE ONE-KEY-PER-SIDE ASSUMPTION THE       *
+002550*                     MATCH-MERGE DEPENDS ON.  ADDED AN         *
+002560*                     OPTIONAL JCL PARM CARRYING THE TARGET     *
+002570*                     RUN DATE, DEFAULTING TO TODAY WHEN        *
+002580*                     OMITTED, AND 8100-READ-ACTUAL-FILE NOW    *
+002590*                     SKIPS PAST ACTFILE RECORDS FOR ANY OTHER  *
+002600*                     DATE SO ONLY ONE DAY'S EXTRACT (AT MOST   *
+002610*                     ONE RECORD PER KEY) EVER REACHES THE      *
+002620*                     MATCH-MERGE.                              *
+002621*    2026-08-09 FR    ADDED A SWITCH SO 3000-PRINT-SUMMARY IS    *
+002622*                     SKIPPED WHEN EXCPFILE NEVER OPENED,        *
+002623*                     INSTEAD OF WRITING TO A CLOSED FILE.       *
+002624*    2026-08-09 FR    COMBINED LK-PARM-LEN/LK-PARM-TEXT INTO ONE *
+002625*                     LK-PARM-AREA GROUP WITH A SINGLE USING     *
+002626*                     OPERAND - EXEC PGM=...,PARM= PASSES ONLY   *
+002627*                     ONE ADDRESS, SO TWO SEPARATE 01-LEVEL      *
+002628*                     LINKAGE ITEMS LEFT LK-PARM-TEXT POINTING   *
+002629*                     AT AN UNPREDICTABLE ADDRESS THE MOMENT A   *
+002630*                     PARM WAS ACTUALLY CODED.                   *
+002631*                                                             *
+002700***************************************************************
+002800 IDENTIFICATION DIVISION.
+002900 PROGRAM-ID.                MYRECON.
+003000 AUTHOR.                    F. ROSSI.
+003100 INSTALLATION.              KOOPA TREE LISTENER.
+003200 DATE-WRITTEN.              2026-08-09.
+003300 DATE-COMPILED.
+003400
+003500 ENVIRONMENT DIVISION.
+003600 CONFIGURATION SECTION.
+003700 SOURCE-COMPUTER.           IBM-370.
+003800 OBJECT-COMPUTER.           IBM-370.
+003900 INPUT-OUTPUT SECTION.
+004000 FILE-CONTROL.
+004100     SELECT ACTUAL-FILE     ASSIGN TO ACTFILE
+004200                        ORGANIZATION IS SEQUENTIAL
+004300                        FILE STATUS IS WS-ACTUAL-FILE-STATUS.
+004400
+004500     SELECT EXPECTED-FILE  ASSIGN TO EXPFILE
+004600                        ORGANIZATION IS SEQUENTIAL
+004700                        FILE STATUS IS WS-EXPECTED-FILE-STATUS.
+004800
+004900     SELECT EXCEPTION-FILE ASSIGN TO EXCPFILE
+005000                        ORGANIZATION IS SEQUENTIAL
+005100                        FILE STATUS IS WS-EXCEPTION-FILE-STATUS.
+005200
+005300 DATA DIVISION.
+005400 FILE SECTION.
+005500 FD  ACTUAL-FILE
+005600     RECORDING MODE IS F
+005700     LABEL RECORDS ARE STANDARD.
+005800     COPY MEXTREC.
+005900
+006000 FD  EXPECTED-FILE
+006100     RECORDING MODE IS F
+006200     LABEL RECORDS ARE STANDARD.
+006300     COPY MEXPREC.
+006400
+006500 FD  EXCEPTION-FILE
+006600     RECORDING MODE IS F
+006700     LABEL RECORDS ARE STANDARD.
+006800 01  EXCEPTION-LINE              PIC X(133).
+006900
+007000 WORKING-STORAGE SECTION.
+007100 01  WS-ACTUAL-FILE-STATUS        PIC X(02)   VALUE SPACES.
+007200     88  ACTUAL-FILE-OK                   VALUE "00".
+007300     88  ACTUAL-FILE-AT-END               VALUE "10".
+007400 01  WS-EXPECTED-FILE-STATUS      PIC X(02)   VALUE SPACES.
+007500     88  EXPECTED-FILE-OK                 VALUE "00".
+007600     88  EXPECTED-FILE-AT-END             VALUE "10".
+007700 01  WS-EXCEPTION-FILE-STATUS     PIC X(02)   VALUE SPACES.
+007800     88  EXCEPTION-FILE-OK                VALUE "00".
+007900
+008000 01  WS-SWITCHES.
+008100     05  WS-ACTUAL-EOF-SW         PIC X(01)   VALUE "N".
+008200         88  END-OF-ACTUAL-FILE           VALUE "Y".
+008300     05  WS-EXPECTED-EOF-SW       PIC X(01)   VALUE "N".
+008400         88  END-OF-EXPECTED-FILE         VALUE "Y".
+008410     05  WS-EXCEPTION-OPEN-SW     PIC X(01)   VALUE "N".
+008420         88  EXCEPTION-OPEN-FAILED        VALUE "Y".
+008500
+008600 01  WS-TOTAL-COUNTERS.
+008700     05  WS-MATCHED-COUNT         PIC 9(09)   COMP    VALUE ZERO.
+008800     05  WS-MISMATCHED-COUNT      PIC 9(09)   COMP    VALUE ZERO.
+008900     05  WS-NO-EXPECTED-COUNT     PIC 9(09)   COMP    VALUE ZERO.
+009000     05  WS-NO-ACTUAL-COUNT       PIC 9(09)   COMP    VALUE ZERO.
+009100
+009200 01  WS-CURRENT-DATE              PIC 9(08).
+009300 01  WS-EDIT-COUNT                PIC ZZZ,ZZZ,ZZ9.
+009400
+009410 LINKAGE SECTION.
+009420*    OPTIONAL JCL PARM CARRYING THE TARGET RUN DATE (YYYYMMDD).
+009430*    WHEN NO PARM IS SUPPLIED, LK-PARM-LEN IS ZERO AND THE
+009440*    RECONCILIATION DEFAULTS TO TODAY.  THE LENGTH AND TEXT
+009441*    MUST BE ONE LINKAGE ITEM, NOT TWO - EXEC PGM=...,PARM=
+009442*    PASSES THE PROGRAM A SINGLE ADDRESS POINTING AT THE
+009443*    HALFWORD LENGTH IMMEDIATELY FOLLOWED BY THE TEXT, SO THERE
+009444*    IS ONLY ONE USING OPERAND TO RECEIVE IT.
+009450 01  LK-PARM-AREA.
+009455     05  LK-PARM-LEN              PIC S9(04) COMP.
+009460     05  LK-PARM-TEXT             PIC X(08).
+009470
+009500***************************************************************
+009600*    MAINLINE                                                 *
+009700***************************************************************
+009800 PROCEDURE DIVISION USING LK-PARM-AREA.
+009900
+010000 0000-MAINLINE.
+010100     PERFORM 1000-INITIALIZE
+010200         THRU 1000-INITIALIZE-EXIT
+010300     PERFORM 2000-MATCH-MERGE
+010400         THRU 2000-MATCH-MERGE-EXIT
+010500         UNTIL END-OF-ACTUAL-FILE AND END-OF-EXPECTED-FILE
+010550     IF NOT EXCEPTION-OPEN-FAILED
+010600         PERFORM 3000-PRINT-SUMMARY
+010700             THRU 3000-PRINT-SUMMARY-EXIT
+010750     END-IF
+010800     PERFORM 9000-TERMINATE
+010900         THRU 9000-TERMINATE-EXIT
+011000     STOP RUN
+011100     .
+011200
+011300***************************************************************
+011400*    1000-INITIALIZE - OPEN THE FILES AND PRIME BOTH READS.   *
+011500***************************************************************
+011600 1000-INITIALIZE.
+011650     IF LK-PARM-LEN > 0
+011660         MOVE LK-PARM-TEXT TO WS-CURRENT-DATE
+011670     ELSE
+011680         ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+011690     END-IF
+011700     OPEN INPUT  ACTUAL-FILE
+011800     OPEN INPUT  EXPECTED-FILE
+011900     OPEN OUTPUT EXCEPTION-FILE
+011910     IF NOT EXCEPTION-FILE-OK
+011920         DISPLAY "MYRECON - UNABLE TO OPEN EXCPFILE, STATUS = "
+011930             WS-EXCEPTION-FILE-STATUS
+011940         SET END-OF-ACTUAL-FILE TO TRUE
+011950         SET END-OF-EXPECTED-FILE TO TRUE
+011955         SET EXCEPTION-OPEN-FAILED TO TRUE
+011960     END-IF
+012100     IF NOT ACTUAL-FILE-OK
+012200         DISPLAY "MYRECON - UNABLE TO OPEN ACTFILE, STATUS = "
+012300             WS-ACTUAL-FILE-STATUS
+012400         SET END-OF-ACTUAL-FILE TO TRUE
+012500     ELSE
+012600         PERFORM 8100-READ-ACTUAL-FILE
+012700             THRU 8100-READ-ACTUAL-FILE-EXIT
+012800     END-IF
+012900     IF NOT EXPECTED-FILE-OK
+013000         DISPLAY "MYRECON - UNABLE TO OPEN EXPFILE, STATUS = "
+013100             WS-EXPECTED-FILE-STATUS
+013200         SET END-OF-EXPECTED-FILE TO TRUE
+013300     ELSE
+013400         PERFORM 8200-READ-EXPECTED-FILE
+013500             THRU 8200-READ-EXPECTED-FILE-EXIT
+013600     END-IF
+013700     .
+013800 1000-INITIALIZE-EXIT.
+013900     EXIT.
+014000
+014100***************************************************************
+014200*    2000-MATCH-MERGE - COMPARE THE CURRENT ACTUAL AND         *
+014300*    EXPECTED RECORDS BY KEY.  THE LOWER (OR ONLY REMAINING)   *
+014400*    KEY IS THE ONE THAT NEEDS EXCEPTION HANDLING ON A GIVEN   *
+014500*    PASS; MATCHING KEYS ARE COMPARED ON RESULT-Z.             *
+014600***************************************************************
+014700 2000-MATCH-MERGE.
+014800     EVALUATE TRUE
+014900         WHEN END-OF-ACTUAL-FILE
+015000             PERFORM 2300-EXPECTED-ONLY
+015100                 THRU 2300-EXPECTED-ONLY-EXIT
+015200             PERFORM 8200-READ-EXPECTED-FILE
+015300                 THRU 8200-READ-EXPECTED-FILE-EXIT
+015400         WHEN END-OF-EXPECTED-FILE
+015500             PERFORM 2200-ACTUAL-ONLY
+015600                 THRU 2200-ACTUAL-ONLY-EXIT
+015700             PERFORM 8100-READ-ACTUAL-FILE
+015800                 THRU 8100-READ-ACTUAL-FILE-EXIT
+015900         WHEN EX-KEY < EXP-KEY
+016000             PERFORM 2200-ACTUAL-ONLY
+016100                 THRU 2200-ACTUAL-ONLY-EXIT
+016200             PERFORM 8100-READ-ACTUAL-FILE
+016300                 THRU 8100-READ-ACTUAL-FILE-EXIT
+016400         WHEN EX-KEY > EXP-KEY
+016500             PERFORM 2300-EXPECTED-ONLY
+016600                 THRU 2300-EXPECTED-ONLY-EXIT
+016700             PERFORM 8200-READ-EXPECTED-FILE
+016800                 THRU 8200-READ-EXPECTED-FILE-EXIT
+016900         WHEN OTHER
+017000             PERFORM 2100-COMPARE-RESULT
+017100                 THRU 2100-COMPARE-RESULT-EXIT
+017200             PERFORM 8100-READ-ACTUAL-FILE
+017300                 THRU 8100-READ-ACTUAL-FILE-EXIT
+017400             PERFORM 8200-READ-EXPECTED-FILE
+017500                 THRU 8200-READ-EXPECTED-FILE-EXIT
+017600     END-EVALUATE
+017700     .
+017800 2000-MATCH-MERGE-EXIT.
+017900     EXIT.
+018000
+018100***************************************************************
+018200*    2100-COMPARE-RESULT - BOTH FILES HAVE THIS KEY.  A        *
+018300*    MISMATCHED RESULT-Z GOES TO THE EXCEPTION REPORT.         *
+018400***************************************************************
+018500 2100-COMPARE-RESULT.
+018600     IF EX-RESULT-Z = EXP-RESULT-Z
+018700         ADD 1 TO WS-MATCHED-COUNT
+018800     ELSE
+018900         ADD 1 TO WS-MISMATCHED-COUNT
+019000         MOVE SPACES TO EXCEPTION-LINE
+019100         STRING "RESULT MISMATCH   " EX-TEST1 " " EX-TEST2 " "
+019200             EX-TEST3 "  ACTUAL=" EX-RESULT-Z "  EXPECTED="
+019300             EXP-RESULT-Z DELIMITED BY SIZE INTO EXCEPTION-LINE
+019400         WRITE EXCEPTION-LINE AFTER ADVANCING 1 LINES
+019500     END-IF
+019600     .
+019700 2100-COMPARE-RESULT-EXIT.
+019800     EXIT.
+019900
+020000***************************************************************
+020100*    2200-ACTUAL-ONLY - AN ACTUAL RESULT EXISTS WITH NO        *
+020200*    MATCHING EXPECTED-RESULTS RECORD.                         *
+020300***************************************************************
+020400 2200-ACTUAL-ONLY.
+020500     ADD 1 TO WS-NO-EXPECTED-COUNT
+020600     MOVE SPACES TO EXCEPTION-LINE
+020700     STRING "NO EXPECTED RESULT ON FILE  " EX-TEST1 " " EX-TEST2
+020800         " " EX-TEST3 "  ACTUAL=" EX-RESULT-Z
+020900         DELIMITED BY SIZE INTO EXCEPTION-LINE
+021000     WRITE EXCEPTION-LINE AFTER ADVANCING 1 LINES
+021100     .
+021200 2200-ACTUAL-ONLY-EXIT.
+021300     EXIT.
+021400
+021500***************************************************************
+021600*    2300-EXPECTED-ONLY - AN EXPECTED-RESULTS RECORD EXISTS    *
+021700*    WITH NO MATCHING ACTUAL OUTPUT FROM MYPROG - MYPROG NEVER *
+021800*    PRODUCED A RESULT FOR THIS KEY.                           *
+021900***************************************************************
+022000 2300-EXPECTED-ONLY.
+022100     ADD 1 TO WS-NO-ACTUAL-COUNT
+022200     MOVE SPACES TO EXCEPTION-LINE
+022300     STRING "NO ACTUAL RESULT PRODUCED  " EXP-TEST1 " " EXP-TEST2
+022400         " " EXP-TEST3 "  EXPECTED=" EXP-RESULT-Z
+022500         DELIMITED BY SIZE INTO EXCEPTION-LINE
+022600     WRITE EXCEPTION-LINE AFTER ADVANCING 1 LINES
+022700     .
+022800 2300-EXPECTED-ONLY-EXIT.
+022900     EXIT.
+023000
+023100***************************************************************
+023200*    3000-PRINT-SUMMARY - WRITE THE HEADING AND TOTALS TO      *
+023300*    THE EXCEPTION REPORT.                                     *
+023400***************************************************************
+023500 3000-PRINT-SUMMARY.
+023600     MOVE SPACES TO EXCEPTION-LINE
+023700     STRING "MYPROG RECONCILIATION EXCEPTION REPORT - RUN DATE "
+023800         WS-CURRENT-DATE DELIMITED BY SIZE INTO EXCEPTION-LINE
+023900     WRITE EXCEPTION-LINE AFTER ADVANCING PAGE
+024000     MOVE SPACES TO EXCEPTION-LINE
+024100     WRITE EXCEPTION-LINE AFTER ADVANCING 1 LINES
+024200
+024300     MOVE WS-MATCHED-COUNT TO WS-EDIT-COUNT
+024400     MOVE SPACES TO EXCEPTION-LINE
+024500     STRING "KEYS MATCHED ................ " DELIMITED BY SIZE
+024600         WS-EDIT-COUNT DELIMITED BY SIZE INTO EXCEPTION-LINE
+024700     WRITE EXCEPTION-LINE AFTER ADVANCING 2 LINES
+024800
+024900     MOVE WS-MISMATCHED-COUNT TO WS-EDIT-COUNT
+025000     MOVE SPACES TO EXCEPTION-LINE
+025100     STRING "RESULT-Z MISMATCHES ......... " DELIMITED BY SIZE
+025200         WS-EDIT-COUNT DELIMITED BY SIZE INTO EXCEPTION-LINE
+025300     WRITE EXCEPTION-LINE AFTER ADVANCING 1 LINES
+025400
+025500     MOVE WS-NO-EXPECTED-COUNT TO WS-EDIT-COUNT
+025600     MOVE SPACES TO EXCEPTION-LINE
+025700     STRING "NO EXPECTED RESULT ON FILE .. " DELIMITED BY SIZE
+025800         WS-EDIT-COUNT DELIMITED BY SIZE INTO EXCEPTION-LINE
+025900     WRITE EXCEPTION-LINE AFTER ADVANCING 1 LINES
+026000
+026100     MOVE WS-NO-ACTUAL-COUNT TO WS-EDIT-COUNT
+026200     MOVE SPACES TO EXCEPTION-LINE
+026300     STRING "NO ACTUAL RESULT PRODUCED ... " DELIMITED BY SIZE
+026400         WS-EDIT-COUNT DELIMITED BY SIZE INTO EXCEPTION-LINE
+026500     WRITE EXCEPTION-LINE AFTER ADVANCING 1 LINES
+026600     .
+026700 3000-PRINT-SUMMARY-EXIT.
+026800     EXIT.
+026900
+027000***************************************************************
+027100*    8100-READ-ACTUAL-FILE - READ THE NEXT ACTUAL EXTRACT      *
+027200*    RECORD FOR THE TARGET RUN DATE, SKIPPING OVER ANY OTHER    *
+027300*    DAY'S RECORDS LEFT ON ACTFILE BY THE NEVER-RESET EXTFILE,  *
+027400*    AND SET THE END-OF-FILE SWITCH WHEN EXHAUSTED.             *
+027500***************************************************************
+027600 8100-READ-ACTUAL-FILE.
+027700     PERFORM 8110-READ-ACTUAL-FILE-RAW
+027800         THRU 8110-READ-ACTUAL-FILE-RAW-EXIT
+027900         UNTIL END-OF-ACTUAL-FILE
+028000            OR EX-RUN-DATE = WS-CURRENT-DATE
+028100     .
+028200 8100-READ-ACTUAL-FILE-EXIT.
+028300     EXIT.
+028400
+028500***************************************************************
+028600*    8110-READ-ACTUAL-FILE-RAW - READ ONE PHYSICAL RECORD OFF   *
+028700*    ACTFILE WITH NO DATE FILTERING.                            *
+028800***************************************************************
+028900 8110-READ-ACTUAL-FILE-RAW.
+029000     READ ACTUAL-FILE
+029100         AT END
+029200             SET END-OF-ACTUAL-FILE TO TRUE
+029300     END-READ
+029400     .
+029500 8110-READ-ACTUAL-FILE-RAW-EXIT.
+029600     EXIT.
+029700
+029800***************************************************************
+029900*    8200-READ-EXPECTED-FILE - READ THE NEXT EXPECTED-RESULTS  *
+030000*    RECORD AND SET THE END-OF-FILE SWITCH WHEN EXHAUSTED.     *
+030100***************************************************************
+030200 8200-READ-EXPECTED-FILE.
+030300     READ EXPECTED-FILE
+030400         AT END
+030500             SET END-OF-EXPECTED-FILE TO TRUE
+030600     END-READ
+030700     .
+030800 8200-READ-EXPECTED-FILE-EXIT.
+030900     EXIT.
+031000
+031100***************************************************************
+031200*    9000-TERMINATE - CLOSE THE FILES.                        *
+031300***************************************************************
+031400 9000-TERMINATE.
+031500     CLOSE ACTUAL-FILE
+031600     CLOSE EXPECTED-FILE
+031700     CLOSE EXCEPTION-FILE
+031800     .
+031900 9000-TERMINATE-EXIT.
+032000     EXIT.
+032100
+032200 END PROGRAM MYRECON.
