@@ -0,0 +1,350 @@
+000100***************************************************************
+000200*                                                             *
+000300*    PROGRAM:     MYDRIVER                                   *
+000400*    AUTHOR:      F. ROSSI - APPLICATIONS DEVELOPMENT         *
+000500*    INSTALLATION: KOOPA TREE LISTENER                       *
+000600*    DATE-WRITTEN: 2026-08-09                                *
+000700*    DATE-COMPILED:                                          *
+000800*                                                             *
+000900*    PURPOSE:     BATCH WRAPPER FOR MYPROG.  READS THE        *
+001000*                 TRANSACTION FILE (DD TRANFILE), ONE         *
+001100*                 TEST1/TEST2/TEST3 TRIPLE PER RECORD, AND    *
+001200*                 CALLS MYPROG ONCE FOR EACH RECORD SO A      *
+001300*                 FULL DAY'S TRANSACTIONS CAN BE RUN IN ONE   *
+001400*                 BATCH WINDOW.  CHECKPOINTS ITS POSITION TO  *
+001500*                 THE RESTART FILE (DD RSTFILE) EVERY         *
+001600*                 WS-CHECKPOINT-INTERVAL RECORDS SO A RERUN   *
+001700*                 AFTER AN ABEND RESUMES PAST WORK ALREADY    *
+001800*                 DONE INSTEAD OF CALLING MYPROG AGAIN FOR    *
+001900*                 TRANSACTIONS ALREADY PROCESSED.             *
+002000*                                                             *
+002100*    MODIFICATION HISTORY                                     *
+002200*    DATE       BY    DESCRIPTION                             *
+002300*    ---------  ----  -------------------------------------   *
+002400*    2026-08-09 FR    ORIGINAL PROGRAM.                       *
+002500*    2026-08-09 FR    ADDED RESTART/CHECKPOINT SUPPORT VIA     *
+002600*                     RSTFILE - SEE 1000-INITIALIZE AND        *
+002700*                     5000-WRITE-CHECKPOINT.                   *
+002800*    2026-08-09 FR    CHECKPOINT AFTER EVERY CALL INSTEAD OF    *
+002900*                     EVERY WS-CHECKPOINT-INTERVAL RECORDS - A  *
+003000*                     WIDER INTERVAL LEFT A WINDOW WHERE AN     *
+003100*                     ABEND BETWEEN CHECKPOINTS WOULD CAUSE A    *
+003200*                     RESTART TO CALL MYPROG AGAIN FOR RECORDS   *
+003300*                     ALREADY PASSED TO IT.  1000-INITIALIZE     *
+003400*                     NOW ALSO STOPS THE RUN, RATHER THAN        *
+003500*                     SILENTLY FALLING THROUGH, WHEN TRANFILE    *
+003600*                     RUNS OUT BEFORE THE RESTART CHECKPOINT     *
+003700*                     COUNT IS REACHED, AND 5000-WRITE-          *
+003800*                     CHECKPOINT NOW CHECKS RESTART-FILE-OK      *
+003900*                     THE SAME WAY THE REST OF THE PROGRAM       *
+004000*                     CHECKS ITS FILE STATUSES.                  *
+004100*    2026-08-09 FR    TRANFILE OPEN FAILURE NOW ALSO SETS THE    *
+004200*                     RESTART-VERIFY-FAILED SWITCH SO 9000-      *
+004300*                     TERMINATE LEAVES RSTFILE INTACT INSTEAD OF *
+004400*                     CLEARING A CHECKPOINT WHEN THE RUN NEVER   *
+004500*                     PROCESSED ANYTHING; ADDED A FILE STATUS    *
+004600*                     CHECK TO THE END-OF-RUN RSTFILE CLEAR IN   *
+004700*                     9000-TERMINATE TO MATCH EVERY OTHER OPEN.  *
+004800*    2026-08-09 FR    THE CHECKPOINT ALSO RECORDS THE LAST       *
+004810*                     TRANSACTION KEY PROCESSED (RS-LAST-TEST1/  *
+004820*                     2/3), BUT NOTHING EVER READ IT BACK - A    *
+004830*                     RESTART WITH A REORDERED OR WRONG-BUT-     *
+004840*                     SAME-LENGTH TRANFILE WOULD RESUME AT THE   *
+004850*                     WRONG RECORD WITH NO DETECTION.  1100-GET- *
+004860*                     RESTART-POINT NOW ALSO LOADS THE CHECKPOINT*
+004870*                     KEY, AND 1150-SKIP-RESTART-RECORD COMPARES *
+004880*                     THE LAST RECORD IT SKIPS AGAINST IT,       *
+004890*                     SETTING RESTART-VERIFY-FAILED ON A MISMATCH*
+004900*                     THE SAME WAY A SHORT TRANFILE ALREADY DOES.*
+004910*                     REORDERED 1100-GET-RESTART-POINT AHEAD OF  *
+004920*                     1150-SKIP-RESTART-RECORD TO MATCH THEIR    *
+004930*                     PARAGRAPH NUMBERS AND RENUMBERED THE       *
+004940*                     SEQUENCE AREA THROUGHOUT.                  *
+004950*                                                             *
+005000***************************************************************
+005100 IDENTIFICATION DIVISION.
+005200 PROGRAM-ID.                MYDRIVER.
+005300 AUTHOR.                    F. ROSSI.
+005400 INSTALLATION.              KOOPA TREE LISTENER.
+005500 DATE-WRITTEN.              2026-08-09.
+005600 DATE-COMPILED.
+005700
+005800 ENVIRONMENT DIVISION.
+005900 CONFIGURATION SECTION.
+006000 SOURCE-COMPUTER.           IBM-370.
+006100 OBJECT-COMPUTER.           IBM-370.
+006200 INPUT-OUTPUT SECTION.
+006300 FILE-CONTROL.
+006400     SELECT TRANS-FILE      ASSIGN TO TRANFILE
+006500                            ORGANIZATION IS SEQUENTIAL
+006600                            FILE STATUS IS WS-TRANS-FILE-STATUS.
+006700
+006800     SELECT RESTART-FILE    ASSIGN TO RSTFILE
+006900                            ORGANIZATION IS SEQUENTIAL
+007000                            FILE STATUS IS WS-RESTART-FILE-STATUS.
+007100
+007200 DATA DIVISION.
+007300 FILE SECTION.
+007400 FD  TRANS-FILE
+007500     RECORDING MODE IS F
+007600     LABEL RECORDS ARE STANDARD.
+007700     COPY MTRNREC.
+007800
+007900 FD  RESTART-FILE
+008000     RECORDING MODE IS F
+008100     LABEL RECORDS ARE STANDARD.
+008200     COPY MRSTREC.
+008300
+008400 WORKING-STORAGE SECTION.
+008500 01  WS-TRANS-FILE-STATUS    PIC X(02)   VALUE SPACES.
+008600     88  TRANS-FILE-OK               VALUE "00".
+008700     88  TRANS-FILE-AT-END           VALUE "10".
+008800 01  WS-RESTART-FILE-STATUS  PIC X(02)   VALUE SPACES.
+008900     88  RESTART-FILE-OK             VALUE "00".
+009000
+009100 01  WS-SWITCHES.
+009200     05  WS-EOF-SW           PIC X(01)   VALUE "N".
+009300         88  END-OF-TRANS-FILE       VALUE "Y".
+009400     05  WS-RESTART-FAILED-SW PIC X(01)  VALUE "N".
+009500         88  RESTART-VERIFY-FAILED   VALUE "Y".
+009600
+009700*    NUMBER OF PROCESSED RECORDS BETWEEN CHECKPOINTS.  MUST
+009800*    STAY AT 1 - RAISING IT WOULD LEAVE A WINDOW WHERE AN
+009900*    ABEND BETWEEN CHECKPOINTS COULD CAUSE A RESTART TO CALL
+010000*    MYPROG AGAIN FOR RECORDS ALREADY PASSED TO IT.
+010100 01  WS-CHECKPOINT-INTERVAL  PIC 9(05)   COMP    VALUE 1.
+010200
+010300 01  WS-COUNTERS.
+010400     05  WS-RECORDS-READ         PIC 9(09) COMP  VALUE ZERO.
+010500     05  WS-RECORDS-CALLED       PIC 9(09) COMP  VALUE ZERO.
+010600     05  WS-RECORDS-SKIPPED      PIC 9(09) COMP  VALUE ZERO.
+010700     05  WS-SINCE-CHECKPOINT     PIC 9(09) COMP  VALUE ZERO.
+010800     05  WS-RESTART-COUNT        PIC 9(09) COMP  VALUE ZERO.
+010900
+011000*    KEY OF THE LAST TRANSACTION THE CHECKPOINT SAYS WAS
+011100*    ALREADY PASSED TO MYPROG, USED TO VERIFY THE RECORD
+011200*    1150-SKIP-RESTART-RECORD LANDS ON AT THE END OF THE SKIP
+011300*    IS ACTUALLY THE SAME ONE THE PRIOR RUN CHECKPOINTED.
+011400 01  WS-RESTART-KEY.
+011500     05  WS-RESTART-TEST1        PIC X(10).
+011600     05  WS-RESTART-TEST2        PIC X(10).
+011700     05  WS-RESTART-TEST3        PIC X(10).
+011800
+011900 01  WS-CURRENT-DATE         PIC 9(08).
+012000 01  WS-CURRENT-TIME         PIC 9(08).
+012100
+012200*    COMMUNICATION AREA PASSED TO MYPROG ON EACH CALL
+012300     COPY MYPARMS.
+012400
+012500***************************************************************
+012600*    MAINLINE                                                 *
+012700***************************************************************
+012800 PROCEDURE DIVISION.
+012900
+013000 0000-MAINLINE.
+013100     PERFORM 1000-INITIALIZE
+013200         THRU 1000-INITIALIZE-EXIT
+013300     PERFORM 2000-PROCESS-TRANSACTION
+013400         THRU 2000-PROCESS-TRANSACTION-EXIT
+013500         UNTIL END-OF-TRANS-FILE
+013600     PERFORM 9000-TERMINATE
+013700         THRU 9000-TERMINATE-EXIT
+013800     STOP RUN
+013900     .
+014000
+014100***************************************************************
+014200*    1000-INITIALIZE - OPEN THE TRANSACTION FILE, DETERMINE   *
+014300*    WHETHER A CHECKPOINT IS ON RSTFILE FROM A PRIOR RUN      *
+014400*    THAT DID NOT FINISH, AND SKIP PAST THE TRANSACTIONS      *
+014500*    THAT CHECKPOINT SAYS WERE ALREADY PASSED TO MYPROG.      *
+014600***************************************************************
+014700 1000-INITIALIZE.
+014800     OPEN INPUT TRANS-FILE
+014900     IF NOT TRANS-FILE-OK
+015000         DISPLAY "MYDRIVER - UNABLE TO OPEN TRANFILE, STATUS = "
+015100             WS-TRANS-FILE-STATUS
+015200         DISPLAY "MYDRIVER - RUN NEVER STARTED - RSTFILE LEFT "
+015300             "AS-IS"
+015400         MOVE "Y" TO WS-EOF-SW
+015500         SET RESTART-VERIFY-FAILED TO TRUE
+015600     ELSE
+015700         PERFORM 1100-GET-RESTART-POINT
+015800             THRU 1100-GET-RESTART-POINT-EXIT
+015900         IF WS-RESTART-COUNT > 0
+016000             DISPLAY "MYDRIVER - RESTARTING AFTER RECORD "
+016100                 WS-RESTART-COUNT
+016200             PERFORM 1150-SKIP-RESTART-RECORD
+016300                 THRU 1150-SKIP-RESTART-RECORD-EXIT
+016400                 UNTIL WS-RECORDS-SKIPPED >= WS-RESTART-COUNT
+016500                     OR END-OF-TRANS-FILE
+016600             IF END-OF-TRANS-FILE
+016700                 DISPLAY "MYDRIVER - TRANFILE ENDED BEFORE THE "
+016800                     "RESTART CHECKPOINT COUNT WAS REACHED"
+016900                 DISPLAY "MYDRIVER - WRONG OR SHORT TRANFILE "
+017000                     "SUPPLIED ON RESTART - RUN ABANDONED"
+017100                 SET RESTART-VERIFY-FAILED TO TRUE
+017200             END-IF
+017300         END-IF
+017400         IF NOT END-OF-TRANS-FILE
+017500             PERFORM 8000-READ-TRANS-FILE
+017600                 THRU 8000-READ-TRANS-FILE-EXIT
+017700         END-IF
+017800     END-IF
+017900     .
+018000 1000-INITIALIZE-EXIT.
+018100     EXIT.
+018200
+018300***************************************************************
+018400*    1100-GET-RESTART-POINT - READ THE RESTART FILE, IF ANY   *
+018500*    CHECKPOINT RECORD IS PRESENT, TO PICK UP WS-RESTART-      *
+018600*    COUNT AND THE CHECKPOINTED KEY.  A MISSING OR EMPTY       *
+018700*    RSTFILE MEANS THIS IS A NORMAL, NON-RESTART RUN.          *
+018800***************************************************************
+018900 1100-GET-RESTART-POINT.
+019000     MOVE ZERO TO WS-RESTART-COUNT
+019100     OPEN INPUT RESTART-FILE
+019200     IF RESTART-FILE-OK
+019300         READ RESTART-FILE
+019400             NOT AT END
+019500                 MOVE RS-LAST-COUNT TO WS-RESTART-COUNT
+019600                 MOVE RS-LAST-TEST1 TO WS-RESTART-TEST1
+019700                 MOVE RS-LAST-TEST2 TO WS-RESTART-TEST2
+019800                 MOVE RS-LAST-TEST3 TO WS-RESTART-TEST3
+019900         END-READ
+020000         CLOSE RESTART-FILE
+020100     END-IF
+020200     .
+020300 1100-GET-RESTART-POINT-EXIT.
+020400     EXIT.
+020500
+020600***************************************************************
+020700*    1150-SKIP-RESTART-RECORD - READ AND DISCARD ONE           *
+020800*    TRANSACTION ALREADY ACCOUNTED FOR BY THE RESTART           *
+020900*    CHECKPOINT.  STOPS ADVANCING WS-RECORDS-SKIPPED ONCE       *
+021000*    TRANFILE RUNS OUT SO THE CALLER CAN TELL A SHORT           *
+021100*    TRANFILE FROM A COMPLETED SKIP.  WHEN THE SKIP COUNT IS    *
+021200*    SATISFIED, ALSO CHECKS THAT THE RECORD JUST SKIPPED IS     *
+021300*    THE SAME KEY THE CHECKPOINT SAYS WAS LAST PROCESSED - A    *
+021400*    SAME-LENGTH BUT REORDERED OR WRONG TRANFILE WOULD          *
+021500*    OTHERWISE RESUME AT THE WRONG RECORD WITH NO DETECTION.    *
+021600***************************************************************
+021700 1150-SKIP-RESTART-RECORD.
+021800     PERFORM 8000-READ-TRANS-FILE
+021900         THRU 8000-READ-TRANS-FILE-EXIT
+022000     IF NOT END-OF-TRANS-FILE
+022100         ADD 1 TO WS-RECORDS-SKIPPED
+022200         IF WS-RECORDS-SKIPPED = WS-RESTART-COUNT
+022300             IF TR-TEST1 NOT = WS-RESTART-TEST1
+022400                 OR TR-TEST2 NOT = WS-RESTART-TEST2
+022500                 OR TR-TEST3 NOT = WS-RESTART-TEST3
+022600                 DISPLAY "MYDRIVER - LAST SKIPPED RECORD DOES "
+022700                     "NOT MATCH THE CHECKPOINTED KEY"
+022800                 DISPLAY "MYDRIVER - WRONG OR REORDERED "
+022900                     "TRANFILE SUPPLIED ON RESTART - RUN "
+023000                     "ABANDONED"
+023100                 SET RESTART-VERIFY-FAILED TO TRUE
+023200             END-IF
+023300         END-IF
+023400     END-IF
+023500     .
+023600 1150-SKIP-RESTART-RECORD-EXIT.
+023700     EXIT.
+023800
+023900***************************************************************
+024000*    2000-PROCESS-TRANSACTION - MOVE THE INPUT RECORD TO THE  *
+024100*    SHARED PARAMETER AREA, CALL MYPROG, CHECKPOINT WHEN DUE, *
+024200*    AND READ THE NEXT RECORD.                                *
+024300***************************************************************
+024400 2000-PROCESS-TRANSACTION.
+024500     ADD 1 TO WS-RECORDS-READ
+024600     MOVE TR-TEST1 TO MP-TEST1
+024700     MOVE TR-TEST2 TO MP-TEST2
+024800     MOVE TR-TEST3 TO MP-TEST3
+024900     CALL "MYPROG" USING MYPARMS-AREA
+025000     ADD 1 TO WS-RECORDS-CALLED
+025100     ADD 1 TO WS-SINCE-CHECKPOINT
+025200     IF WS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+025300         PERFORM 5000-WRITE-CHECKPOINT
+025400             THRU 5000-WRITE-CHECKPOINT-EXIT
+025500     END-IF
+025600     PERFORM 8000-READ-TRANS-FILE
+025700         THRU 8000-READ-TRANS-FILE-EXIT
+025800     .
+025900 2000-PROCESS-TRANSACTION-EXIT.
+026000     EXIT.
+026100
+026200***************************************************************
+026300*    5000-WRITE-CHECKPOINT - RECORD THE POSITION OF THE LAST  *
+026400*    TRANSACTION PASSED TO MYPROG SO A RERUN AFTER AN ABEND   *
+026500*    CAN RESUME FROM HERE INSTEAD OF FROM RECORD ONE.  THE    *
+026600*    RESTART FILE ALWAYS HOLDS EXACTLY ONE RECORD - THE MOST  *
+026700*    RECENT CHECKPOINT.                                       *
+026800***************************************************************
+026900 5000-WRITE-CHECKPOINT.
+027000     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+027100     ACCEPT WS-CURRENT-TIME FROM TIME
+027200     OPEN OUTPUT RESTART-FILE
+027300     IF NOT RESTART-FILE-OK
+027400         DISPLAY "MYDRIVER - UNABLE TO OPEN RSTFILE FOR "
+027500             "CHECKPOINT, STATUS = " WS-RESTART-FILE-STATUS
+027600         GO TO 5000-WRITE-CHECKPOINT-EXIT
+027700     END-IF
+027800     MOVE WS-RESTART-COUNT      TO RS-LAST-COUNT
+027900     ADD  WS-RECORDS-READ       TO RS-LAST-COUNT
+028000     MOVE TR-TEST1              TO RS-LAST-TEST1
+028100     MOVE TR-TEST2              TO RS-LAST-TEST2
+028200     MOVE TR-TEST3              TO RS-LAST-TEST3
+028300     MOVE WS-CURRENT-DATE       TO RS-CHECKPOINT-DATE
+028400     MOVE WS-CURRENT-TIME       TO RS-CHECKPOINT-TIME
+028500     WRITE RESTART-RECORD
+028600     IF NOT RESTART-FILE-OK
+028700         DISPLAY "MYDRIVER - UNABLE TO WRITE CHECKPOINT TO "
+028800             "RSTFILE, STATUS = " WS-RESTART-FILE-STATUS
+028900     END-IF
+029000     CLOSE RESTART-FILE
+029100     MOVE ZERO TO WS-SINCE-CHECKPOINT
+029200     .
+029300 5000-WRITE-CHECKPOINT-EXIT.
+029400     EXIT.
+029500
+029600***************************************************************
+029700*    8000-READ-TRANS-FILE - READ THE NEXT TRANSACTION RECORD  *
+029800*    AND SET THE END-OF-FILE SWITCH WHEN EXHAUSTED.           *
+029900***************************************************************
+030000 8000-READ-TRANS-FILE.
+030100     READ TRANS-FILE
+030200         AT END
+030300             SET END-OF-TRANS-FILE TO TRUE
+030400     END-READ
+030500     .
+030600 8000-READ-TRANS-FILE-EXIT.
+030700     EXIT.
+030800
+030900***************************************************************
+031000*    9000-TERMINATE - CLOSE FILES, DISPLAY RUN TOTALS, AND    *
+031100*    CLEAR THE RESTART FILE SINCE THE FULL FILE WAS           *
+031200*    PROCESSED SUCCESSFULLY - THE NEXT RUN SHOULD START       *
+031300*    FROM RECORD ONE, NOT RESTART FROM TODAY'S ENDPOINT.      *
+031400***************************************************************
+031500 9000-TERMINATE.
+031600     CLOSE TRANS-FILE
+031700     IF RESTART-VERIFY-FAILED
+031800         DISPLAY "MYDRIVER - RSTFILE LEFT AS-IS FOR "
+031900             "INVESTIGATION - CORRECT TRANFILE AND RESTART"
+032000         MOVE 16 TO RETURN-CODE
+032100     ELSE
+032200         OPEN OUTPUT RESTART-FILE
+032300         IF NOT RESTART-FILE-OK
+032400             DISPLAY "MYDRIVER - UNABLE TO OPEN RSTFILE TO "
+032500                 "CLEAR IT, STATUS = " WS-RESTART-FILE-STATUS
+032600         END-IF
+032700         CLOSE RESTART-FILE
+032800     END-IF
+032900     DISPLAY "MYDRIVER - RECORDS READ      = " WS-RECORDS-READ
+033000     DISPLAY "MYDRIVER - RECORDS SKIPPED    = " WS-RECORDS-SKIPPED
+033100     DISPLAY "MYDRIVER - MYPROG CALLS MADE  = " WS-RECORDS-CALLED
+033200     .
+033300 9000-TERMINATE-EXIT.
+033400     EXIT.
+033500
+033600 END PROGRAM MYDRIVER.
