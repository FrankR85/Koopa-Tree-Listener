@@ -0,0 +1,80 @@
+000100***************************************************************
+000200*                                                             *
+000300*    MAPSET:      MYMAINTM                                    *
+000400*    PURPOSE:     ONLINE MAINTENANCE SCREEN FOR THE MYPROG     *
+000500*                 CONTROL VALUES (X AND Y).  LETS AN OPERATOR  *
+000600*                 VIEW AND UPDATE THE VALUES AND SHOWS WHO     *
+000700*                 LAST CHANGED THEM AND WHEN.                  *
+000800*                                                             *
+000900*    MODIFICATION HISTORY                                     *
+001000*    DATE       BY    DESCRIPTION                             *
+001100*    ---------  ----  -------------------------------------   *
+001200*    2026-08-09 FR    ORIGINAL MAPSET.                        *
+001210*    2026-08-09 FR    DROPPED NUM FROM MXVALX/MXVALY - THEY    *
+001220*                     HOLD ARBITRARY CONTROL CHARACTERS, NOT   *
+001230*                     NUMBERS, AND NUMERIC-SHIFT WAS BLOCKING  *
+001240*                     LETTERS FROM BEING KEYED IN.             *
+001300*                                                             *
+001400***************************************************************
+001500MYMAINTM DFHMSD TYPE=&SYSPARM,                                  X
+001600               MODE=INOUT,                                     X
+001700               LANG=COBOL,                                     X
+001800               STORAGE=AUTO,                                   X
+001900               CTRL=(FREEKB,FRSET),                             X
+002000               TIOAPFX=YES
+002100*
+002200MYMAINT1 DFHMDI SIZE=(24,80),                                  X
+002300               LINE=1,                                         X
+002400               COLUMN=1
+002500*
+002600         DFHMDF POS=(01,30),                                   X
+002700               LENGTH=20,                                      X
+002800               ATTRB=(PROT,BRT),                                X
+002900               INITIAL='MYPROG CONTROL MAINTENANCE'
+003000*
+003100         DFHMDF POS=(03,01),                                   X
+003200               LENGTH=07,                                      X
+003300               ATTRB=PROT,                                     X
+003400               INITIAL='VALUE X'
+003500MXVALX   DFHMDF POS=(03,10),                                   X
+003600               LENGTH=01,                                      X
+003700               ATTRB=(UNPROT,IC)
+003800*
+003900         DFHMDF POS=(04,01),                                   X
+004000               LENGTH=07,                                      X
+004100               ATTRB=PROT,                                     X
+004200               INITIAL='VALUE Y'
+004300MXVALY   DFHMDF POS=(04,10),                                   X
+004400               LENGTH=01,                                      X
+004500               ATTRB=(UNPROT)
+004600*
+004700         DFHMDF POS=(06,01),                                   X
+004800               LENGTH=16,                                      X
+004900               ATTRB=PROT,                                     X
+005000               INITIAL='LAST CHANGED BY'
+005100MXCHGBY  DFHMDF POS=(06,18),                                   X
+005200               LENGTH=08,                                      X
+005300               ATTRB=(PROT,BRT)
+005400*
+005500         DFHMDF POS=(07,01),                                   X
+005600               LENGTH=16,                                      X
+005700               ATTRB=PROT,                                     X
+005800               INITIAL='LAST CHANGED ON'
+005900MXCHGDT  DFHMDF POS=(07,18),                                   X
+006000               LENGTH=08,                                      X
+006100               ATTRB=(PROT,BRT)
+006200MXCHGTM  DFHMDF POS=(07,27),                                   X
+006300               LENGTH=06,                                      X
+006400               ATTRB=(PROT,BRT)
+006500*
+006600MXMSG    DFHMDF POS=(22,01),                                   X
+006700               LENGTH=79,                                      X
+006800               ATTRB=(PROT,BRT)
+006900*
+007000         DFHMDF POS=(24,01),                                   X
+007100               LENGTH=79,                                      X
+007200               ATTRB=PROT,                                     X
+007300               INITIAL='ENTER=SAVE  PF3=EXIT'
+007400*
+007500         DFHMSD TYPE=FINAL
+007600         END
